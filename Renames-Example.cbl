@@ -1,82 +1,1543 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. USE-RENAMES.
+000010*================================================================
+000020*  PROGRAM:     USE-RENAMES
+000030*  AUTHOR:      D. OKAFOR
+000040*  INSTALLATION: PERSONNEL / PAYROLL SYSTEMS
+000050*  DATE-WRITTEN: 03/14/1998
+000060*  DATE-COMPILED:
+000070*
+000080*  REMARKS:
+000090*      Originally written as a short demonstration of the
+000100*      RENAMES clause (see the WS-ONENUMANDBOTHCHARS and
+000110*      EMP-DEPT-INFO 66-level entries below).  Grew into the
+000120*      daily driver for the EMPL-DEPT master file once
+000130*      Personnel started asking for real reporting off of it.
+000140*
+000150*  MODIFICATION HISTORY.
+000160*      03/14/1998  DRO  ORIGINAL RENAMES DEMONSTRATION.
+000170*      08/09/2026  DRO  EMPL-DEPT-RECORD NOW COMES FROM A REAL
+000180*                       SEQUENTIAL MASTER FILE INSTEAD OF
+000190*                       HARDCODED VALUE CLAUSES.  PROCESSING IS
+000200*                       NOW A PERFORM ... UNTIL END-OF-FILE LOOP
+000210*                       OVER THE WHOLE FILE.
+000220*      08/09/2026  DRO  ADDED THE DEPARTMENT ROSTER REPORT, WITH
+000230*                       A SALARY SUBTOTAL ON EVERY DEPT-NAME
+000240*                       CONTROL BREAK AND A GRAND TOTAL AT END
+000250*                       OF RUN.  REPLACES THE OLD DISPLAY OF
+000260*                       EMP-DEPT-INFO/DEPT-NAME ONE RECORD AT A
+000270*                       TIME.
+000280*      08/09/2026  DRO  ADDED FIELD EDITS ON EMP-SALARY AND
+000290*                       DEPT-LOCATION.  RECORDS THAT FAIL EITHER
+000300*                       EDIT ARE WRITTEN TO A NEW EXCEPTIONS
+000310*                       FILE WITH A REASON CODE INSTEAD OF
+000320*                       FLOWING INTO THE ROSTER REPORT.
+000330*      08/09/2026  DRO  EMP-SALARY IS NOW COMPARED AGAINST LAST
+000340*                       RUN'S SNAPSHOT AND EVERY CHANGE IS
+000350*                       APPENDED TO AN EFFECTIVE-DATED SALARY
+000360*                       HISTORY FILE INSTEAD OF JUST BEING
+000370*                       OVERWRITTEN IN PLACE.
+000380*      08/09/2026  DRO  ADDED CHECKPOINT/RESTART SUPPORT.  A
+000390*                       CONTROL CARD DRIVES WHETHER THIS IS A
+000400*                       RESTART AND HOW OFTEN TO CHECKPOINT; ON
+000410*                       RESTART, EMPL-DEPT-FILE IS SKIPPED
+000420*                       FORWARD TO THE LAST CHECKPOINTED KEY
+000430*                       INSTEAD OF REPROCESSING FROM THE TOP.
+000440*      08/09/2026  DRO  ADDED A MANAGER CROSS-REFERENCE AT END OF
+000450*                       RUN - EVERY DEPT-MANAGER IS CHECKED
+000460*                       AGAINST THE EMP-NAME VALUES SEEN ON THIS
+000470*                       RUN'S EXTRACT AND ANY MANAGER WHO IS NOT
+000480*                       ALSO AN ACTIVE EMPLOYEE IS LISTED ON A
+000490*                       NEW ORPHANED-MANAGER REPORT.
+000500*      08/09/2026  DRO  EMPL-DEPT-FILE'S HEADER AND TRAILER
+000510*                       RECORDS ARE NOW READ AND VALIDATED - THE
+000520*                       HEADER'S DEPARTMENT COUNT AND THE
+000530*                       TRAILER'S EMPLOYEE COUNT/SALARY TOTAL
+000540*                       ARE CHECKED AGAINST WHAT WAS ACTUALLY
+000550*                       COUNTED WHILE READING THE FILE, WITH ANY
+000560*                       MISMATCH DISPLAYED AS A WARNING.
+000570*      08/09/2026  DRO  ADDED A PAYROLL GENERAL LEDGER INTERFACE
+000580*                       EXTRACT - ONE RECORD PER DEPARTMENT,
+000590*                       SUMMARIZING THE DEPARTMENT'S SALARY
+000600*                       SUBTOTAL INTO THE ACCOUNT-CODED LAYOUT
+000610*                       THE GL FEED EXPECTS.
+000620*      08/09/2026  DRO  ADDED A PERMANENT BEFORE/AFTER AUDIT LOG.
+000630*                       WS-NUM1, WS-NUM2, WS-CHAR1 AND WS-CHAR2
+000640*                       ARE LOGGED EVERY TIME CHANGE-NUMSANDCHARS
+000650*                       CHANGES THEM, AND EMP-SALARY IS LOGGED
+000660*                       EVERY TIME 2350-WRITE-SALARY-HISTORY
+000670*                       RECORDS A SALARY CHANGE.
+000680*      08/09/2026  DRO  DEPT-LOCATION IS NOW VALIDATED AGAINST A
+000690*                       REAL FLOOR/LOCATION MASTER FILE INSTEAD
+000700*                       OF THE OLD HARDCODED FLOOR TABLE, AND
+000710*                       THE ROSTER REPORT NOW FLAGS ANY FLOOR
+000720*                       WHOSE OCCUPANCY FOR THE RUN EXCEEDS THE
+000730*                       MASTER'S CAPACITY FOR THAT FLOOR.
+000740*================================================================
+000750 IDENTIFICATION DIVISION.
+000760 PROGRAM-ID. USE-RENAMES.
+000770 AUTHOR. D. OKAFOR.
+000780 INSTALLATION. PERSONNEL-PAYROLL-SYSTEMS.
+000790 DATE-WRITTEN. 03/14/1998.
+000800 DATE-COMPILED.
 
-       DATA DIVISION.
+000810 ENVIRONMENT DIVISION.
+000820 INPUT-OUTPUT SECTION.
+000830 FILE-CONTROL.
 
-       WORKING-STORAGE SECTION.
+000840     SELECT EMPL-DEPT-FILE ASSIGN TO "EMPLDEPT"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS FS-EMPL-DEPT.
 
-       01 WS-DESCRIPTION.
+000870     SELECT ROSTER-RPT-FILE ASSIGN TO "ROSTRPT"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS FS-ROSTER-RPT.
 
-           05 WS-NUMS.
-               10 WS-NUM1  PIC 9(2) VALUE  11.
-               10 WS-NUM2  PIC 9(2) VALUE  22.
+000900     SELECT EXCEPTION-FILE ASSIGN TO "EMPLEXCP"
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS FS-EXCEPTION.
 
-           05 WS-CHARS.
-               10 WS-CHAR1 PIC X(2) VALUE 'XX'.
-               10 WS-CHAR2 PIC X(2) VALUE 'YY'.
+000930     SELECT PRIOR-SALARY-FILE ASSIGN TO "PRIORSAL"
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS FS-PRIOR-SAL.
 
-      *This line groups a range of variables together into a new 
-      *paragraph named WS-ONENUMANDBOTHCHARS, ignoring the parent
-      *paragraph names that the variables belong to.
-       66 WS-ONENUMANDBOTHCHARS RENAMES WS-NUM2 THRU WS-CHAR2.
-      *The whole COBOL philosophy seems to be where you have lists of
-      *data items that are grouped together under paragraph names.
-      *So when you use RENAMES, you are just performing a regrouping of
-      *items where you can just ignore all the parent paragraph names
-      *and create a new paragraph name that groups items across
-      *paragraph boundaries.
-      *To the best of my understanding, that is all that RENAMES does.
+000960     SELECT CURR-SALARY-FILE ASSIGN TO "CURRSAL"
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS FS-CURR-SAL.
 
-       01  EMPL-DEPT-RECORD.
-           05  EMP-DETAILS.
-               10  EMP-NAME      PIC X(15) VALUE 'John'.
-               10  EMP-SALARY    PIC 9(06) VALUE 10000.
-           05  DEPT-DETAILS.
-               10  DEPT-NAME     PIC X(10) VALUE 'Cosmetics'.
-               10  DEPT-MANAGER  PIC X(15) VALUE 'Joan'.
-               10  DEPT-LOCATION PIC X(10) VALUE 'Floor 1'.
+000990*    SALARY-HIST-FILE IS A PERMANENT LOG - OPENED EXTEND SO IT
+001000*    GROWS ACROSS RUNS INSTEAD OF BEING OVERWRITTEN EACH TIME.
+001010     SELECT SALARY-HIST-FILE ASSIGN TO "SALHIST"
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS FS-SALARY-HIST.
 
-      *    Group EMP-NAME, EMP-SALARY, and DEPT-NAME together.
-       66 EMP-DEPT-INFO RENAMES EMP-NAME THRU DEPT-NAME.
+001040     SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS FS-CONTROL-CARD.
 
-       PROCEDURE DIVISION.
+001070*    CHECKPOINT-FILE IS READ ON A RESTART TO FIND WHERE THE
+001080*    LAST RUN LEFT OFF, THEN REOPENED EXTEND SO THIS RUN'S OWN
+001090*    CHECKPOINTS ARE APPENDED AFTER IT.
+001100     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+001110         ORGANIZATION IS LINE SEQUENTIAL
+001120         FILE STATUS IS FS-CHECKPOINT.
 
-       PERFORM DISPLAY-NUMSANDCHARS.
-       PERFORM DISPLAY-PARAGRAPHS.
+001130*    ORPHAN-MGR-RPT-FILE LISTS DEPARTMENTS WHOSE DEPT-MANAGER
+001140*    DOES NOT MATCH ANY EMP-NAME FOUND ON THIS RUN'S EXTRACT.
+001150     SELECT ORPHAN-MGR-RPT-FILE ASSIGN TO "ORPHMGR"
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS FS-ORPHAN-MGR.
 
-       PERFORM CHANGE-NUMSANDCHARS.
+001180*    GL-EXTRACT-FILE FEEDS THE GENERAL LEDGER SYSTEM ONE RECORD
+001190*    PER DEPARTMENT, SUMMARIZING EMP-SALARY INTO THE
+001200*    ACCOUNT-CODED LAYOUT THE GL FEED EXPECTS.
+001210     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+001220         ORGANIZATION IS LINE SEQUENTIAL
+001230         FILE STATUS IS FS-GL-EXTRACT.
 
-       PERFORM DISPLAY-NUMSANDCHARS.
-       PERFORM DISPLAY-PARAGRAPHS.
-       
-       GOBACK.
+001240*    AUDIT-LOG-FILE IS A PERMANENT LOG - OPENED EXTEND SO IT
+001250*    GROWS ACROSS RUNS, SAME TREATMENT AS SALARY-HIST-FILE.
+001260     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+001270         ORGANIZATION IS LINE SEQUENTIAL
+001280         FILE STATUS IS FS-AUDIT-LOG.
 
-       DISPLAY-NUMSANDCHARS.
-           DISPLAY "WS-NUM1:  " WS-NUM1.
-           DISPLAY "WS-NUM2:  " WS-NUM2.
-           DISPLAY " ".
+001290*    LOCATION-MASTER-FILE IS THE FLOOR/LOCATION MASTER - EVERY
+001300*    VALID DEPT-LOCATION VALUE, THE BUILDING IT IS IN, AND HOW
+001310*    MANY DESKS IT HOLDS.
+001320     SELECT LOCATION-MASTER-FILE ASSIGN TO "LOCNMSTR"
+001330         ORGANIZATION IS LINE SEQUENTIAL
+001340         FILE STATUS IS FS-LOCATION-MASTER.
 
-           DISPLAY "WS-CHAR1: " WS-CHAR1.
-           DISPLAY "WS-CHAR2: " WS-CHAR2.
-           DISPLAY " ".
+001350 DATA DIVISION.
 
-       DISPLAY-PARAGRAPHS.
-           DISPLAY "WS-NUMS:  " WS-NUMS.
-           DISPLAY "WS-CHARS: " WS-CHARS.
-           DISPLAY "WS-ONENUMANDBOTHCHARS: " WS-ONENUMANDBOTHCHARS.
-           DISPLAY " ".
+001360 FILE SECTION.
 
-       CHANGE-NUMSANDCHARS.
-           MOVE 33 TO WS-NUM1.
-           MOVE 44 TO WS-NUM2.
+001370 FD  EMPL-DEPT-FILE
+001380     LABEL RECORDS ARE STANDARD.
+001390     COPY EMPLDEPT.
 
-           MOVE 'ZZ' TO WS-CHAR1.
-           MOVE 'AA' TO WS-CHAR2.
+001400 FD  ROSTER-RPT-FILE
+001410     LABEL RECORDS ARE STANDARD.
+001420 01  ROSTER-PRINT-LINE                 PIC X(80).
 
-       DISPLAY-SOMEOTHERSHIT.
-           DISPLAY "EMP-DEPT-INFO: " EMP-DEPT-INFO.
+001430 FD  EXCEPTION-FILE
+001440     LABEL RECORDS ARE STANDARD.
+001450     COPY EXCPFILE.
 
-           DISPLAY "DEPT-NAME: " DEPT-NAME.
+001460 FD  PRIOR-SALARY-FILE
+001470     LABEL RECORDS ARE STANDARD.
+001480     COPY PRIORSAL.
 
-       GOBACK.
+001490 FD  CURR-SALARY-FILE
+001500     LABEL RECORDS ARE STANDARD.
+001510     COPY CURRSAL.
 
+001520 FD  SALARY-HIST-FILE
+001530     LABEL RECORDS ARE STANDARD.
+001540     COPY SALHIST.
+
+001550 FD  CONTROL-CARD-FILE
+001560     LABEL RECORDS ARE STANDARD.
+001570     COPY CTLCARD.
+
+001580 FD  CHECKPOINT-FILE
+001590     LABEL RECORDS ARE STANDARD.
+001600     COPY CKPTFILE.
+
+001610 FD  ORPHAN-MGR-RPT-FILE
+001620     LABEL RECORDS ARE STANDARD.
+001630 01  ORPHAN-MGR-PRINT-LINE             PIC X(80).
+
+001640 FD  GL-EXTRACT-FILE
+001650     LABEL RECORDS ARE STANDARD.
+001660     COPY GLEXTRCT.
+
+001670 FD  AUDIT-LOG-FILE
+001680     LABEL RECORDS ARE STANDARD.
+001690     COPY AUDITLOG.
+
+001700 FD  LOCATION-MASTER-FILE
+001710     LABEL RECORDS ARE STANDARD.
+001720     COPY LOCNMSTR.
+
+001730 WORKING-STORAGE SECTION.
+
+001740 01  WS-DESCRIPTION.
+
+001750     05  WS-NUMS.
+001760         10  WS-NUM1  PIC 9(2) VALUE  11.
+001770         10  WS-NUM2  PIC 9(2) VALUE  22.
+
+001780     05  WS-CHARS.
+001790         10  WS-CHAR1 PIC X(2) VALUE 'XX'.
+001800         10  WS-CHAR2 PIC X(2) VALUE 'YY'.
+
+001810*This line groups a range of variables together into a new
+001820*paragraph named WS-ONENUMANDBOTHCHARS, ignoring the parent
+001830*paragraph names that the variables belong to.
+001840 66  WS-ONENUMANDBOTHCHARS RENAMES WS-NUM2 THRU WS-CHAR2.
+001850*The whole COBOL philosophy seems to be where you have lists of
+001860*data items that are grouped together under paragraph names.
+001870*So when you use RENAMES, you are just performing a regrouping
+001880*of items where you can just ignore all the parent paragraph
+001890*names and create a new paragraph name that groups items
+001900*across paragraph boundaries.
+001910*To the best of my understanding, that is all that RENAMES does.
+
+001920*----------------------------------------------------------------
+001930*  FILE STATUS / SWITCHES FOR THE EMPL-DEPT BATCH RUN.
+001940*----------------------------------------------------------------
+001950 01  WS-FILE-STATUSES.
+001960     05  FS-EMPL-DEPT              PIC X(02).
+001970     05  FS-ROSTER-RPT             PIC X(02).
+001980     05  FS-EXCEPTION              PIC X(02).
+001990     05  FS-PRIOR-SAL              PIC X(02).
+002000     05  FS-CURR-SAL               PIC X(02).
+002010     05  FS-SALARY-HIST            PIC X(02).
+002020     05  FS-CONTROL-CARD           PIC X(02).
+002030     05  FS-CHECKPOINT             PIC X(02).
+002040     05  FS-ORPHAN-MGR             PIC X(02).
+002050     05  FS-GL-EXTRACT             PIC X(02).
+002060     05  FS-AUDIT-LOG              PIC X(02).
+002070     05  FS-LOCATION-MASTER        PIC X(02).
+
+002080 01  WS-SWITCHES.
+002090     05  WS-EMPL-DEPT-EOF-SW       PIC X(01) VALUE 'N'.
+002100         88  EMPL-DEPT-EOF             VALUE 'Y'.
+002110     05  WS-DETAIL-VALID-SW        PIC X(01) VALUE 'Y'.
+002120         88  EMPL-DETAIL-VALID         VALUE 'Y'.
+002130     05  WS-LOCATION-FOUND-SW      PIC X(01) VALUE 'N'.
+002140         88  EMPL-LOCATION-FOUND       VALUE 'Y'.
+002150     05  WS-PRIOR-SAL-OPENED-SW    PIC X(01) VALUE 'N'.
+002160         88  PRIOR-SAL-FILE-OPENED     VALUE 'Y'.
+002170     05  WS-PRIOR-SAL-EOF-SW       PIC X(01) VALUE 'N'.
+002180         88  PRIOR-SAL-EOF              VALUE 'Y'.
+002190     05  WS-PRIOR-SAL-FOUND-SW     PIC X(01) VALUE 'N'.
+002200         88  PRIOR-SAL-FOUND             VALUE 'Y'.
+002210     05  WS-RESTART-SW             PIC X(01) VALUE 'N'.
+002220         88  WS-IS-RESTART             VALUE 'Y'.
+002230     05  WS-CKPT-EOF-SW            PIC X(01) VALUE 'N'.
+002240         88  WS-CKPT-EOF                VALUE 'Y'.
+002250     05  WS-SKIP-TO-KEY-SW         PIC X(01) VALUE 'Y'.
+002260         88  WS-SKIP-FORWARD-DONE      VALUE 'Y'.
+002270     05  WS-MGR-FOUND-SW           PIC X(01) VALUE 'N'.
+002280         88  WS-MGR-FOUND              VALUE 'Y'.
+002290     05  WS-LOCM-EOF-SW            PIC X(01) VALUE 'N'.
+002300         88  WS-LOCM-EOF               VALUE 'Y'.
+
+002310 77  WS-DETAIL-RECS-READ           PIC 9(07) VALUE ZERO COMP.
+002320 77  WS-DETAIL-RECS-REJECTED       PIC 9(07) VALUE ZERO COMP.
+002330 77  WS-DETAIL-SALARY-TOTAL        PIC 9(11) VALUE ZERO COMP.
+002340 77  WS-HDR-DEPT-COUNT             PIC 9(05) VALUE ZERO.
+002350 77  WS-RUN-DATE                   PIC 9(08) VALUE ZERO.
+
+002360*----------------------------------------------------------------
+002370*  CHECKPOINT/RESTART WORK AREAS.  WS-CKPT-INTERVAL AND
+002380*  WS-RESTART-SW COME FROM THE CONTROL CARD; WS-CKPT-LAST-EMP-ID
+002390*  AND WS-CKPT-LAST-DEPT-NAME ARE THE KEY OF THE LAST RECORD
+002400*  CHECKPOINTED BEFORE A RESTART, LOADED FROM CHECKPOINT-FILE.
+002410*----------------------------------------------------------------
+002420 77  WS-CKPT-INTERVAL               PIC 9(05) VALUE ZERO.
+002430 77  WS-CKPT-QUOTIENT                PIC 9(07) VALUE ZERO COMP.
+002440 77  WS-CKPT-REMAINDER               PIC 9(05) VALUE ZERO COMP.
+002450 77  WS-CKPT-LAST-EMP-ID            PIC X(06) VALUE SPACES.
+002460 77  WS-CKPT-LAST-DEPT-NAME         PIC X(10) VALUE SPACES.
+
+002470*----------------------------------------------------------------
+002480*  ON A RESTART, HOW MANY RECORDS HAD ALREADY BEEN WRITTEN TO
+002490*  EACH PERMANENT LOG AS OF THE LAST CHECKPOINT.  WS-EXCP-WRITE-
+002500*  COUNT/WS-GL-WRITE-COUNT/WS-SALHIST-WRITE-COUNT/WS-ROSTER-
+002510*  WRITE-COUNT/WS-CURRSAL-WRITE-COUNT COUNT UP FROM ZERO EVERY
+002520*  RUN AS EACH FILE WOULD NORMALLY BE WRITTEN; A WRITE IS ONLY
+002530*  ACTUALLY PERFORMED ONCE ITS COUNTER PASSES THE CHECKPOINTED
+002540*  THRESHOLD, SO THE DETAIL RECORDS REPLAYED BY A RESTART
+002550*  (EVERYTHING BETWEEN THE LAST CHECKPOINT AND THE POINT THE
+002560*  PRIOR RUN ACTUALLY REACHED) ARE NOT WRITTEN A SECOND TIME.
+002570*  ON A NON-RESTART RUN THE THRESHOLDS STAY ZERO, SO EVERY WRITE
+002580*  HAPPENS NORMALLY.
+002590*----------------------------------------------------------------
+002600 77  WS-CKPT-EXCP-COUNT             PIC 9(07) VALUE ZERO COMP.
+002610 77  WS-CKPT-GL-COUNT               PIC 9(07) VALUE ZERO COMP.
+002620 77  WS-CKPT-SALHIST-COUNT          PIC 9(07) VALUE ZERO COMP.
+002630 77  WS-CKPT-ROSTER-COUNT           PIC 9(07) VALUE ZERO COMP.
+002640 77  WS-CKPT-CURRSAL-COUNT          PIC 9(07) VALUE ZERO COMP.
+002650 77  WS-EXCP-WRITE-COUNT            PIC 9(07) VALUE ZERO COMP.
+002660 77  WS-GL-WRITE-COUNT              PIC 9(07) VALUE ZERO COMP.
+002670 77  WS-SALHIST-WRITE-COUNT         PIC 9(07) VALUE ZERO COMP.
+002680 77  WS-ROSTER-WRITE-COUNT          PIC 9(07) VALUE ZERO COMP.
+002690 77  WS-CURRSAL-WRITE-COUNT         PIC 9(07) VALUE ZERO COMP.
+
+002700*----------------------------------------------------------------
+002710*  PRIOR-RUN SALARY SNAPSHOT, LOADED INTO A TABLE AT STARTUP SO
+002720*  EACH DETAIL RECORD CAN BE CHECKED FOR A SALARY CHANGE WITHOUT
+002730*  RE-READING PRIOR-SALARY-FILE FOR EVERY EMPLOYEE.  THE TABLE
+002740*  IS SIZED FOR A FULL DAY'S RUN (TENS OF THOUSANDS OF DETAIL
+002750*  RECORDS); 1110-READ-PRIOR-SALARY REFUSES TO OVERRUN IT.
+002760*----------------------------------------------------------------
+002770 77  WS-PRIOR-SAL-MAX              PIC 9(05) VALUE 99999 COMP.
+002780 77  WS-PRIOR-SAL-COUNT            PIC 9(05) VALUE ZERO COMP.
+002790 77  WS-OLD-SALARY                 PIC 9(06) VALUE ZERO.
+002800 77  WS-SALARY-CHANGE-REASON       PIC X(04).
+
+002810 01  WS-PRIOR-SALARY-TABLE.
+002820     05  WS-PRIOR-SAL-ENTRY         OCCURS 1 TO 99999 TIMES
+002830                         DEPENDING ON WS-PRIOR-SAL-COUNT
+002840                         INDEXED BY WS-PRIOR-SAL-IDX.
+002850         10  WS-PRIOR-SAL-ID        PIC X(06).
+002860         10  WS-PRIOR-SAL-SALARY    PIC 9(06).
+
+002870*----------------------------------------------------------------
+002880*  FLOOR/LOCATION MASTER TABLE, LOADED FROM LOCATION-MASTER-FILE
+002890*  AT STARTUP.  2150-VALIDATE-LOCATION LOOKS DEPT-LOCATION UP
+002900*  HERE INSTEAD OF TRUSTING IT AS FREE TEXT, AND ALSO TALLIES
+002910*  WS-LOCM-OCCUPANCY SO 3120-CHECK-FLOOR-CAPACITY CAN FLAG ANY
+002920*  FLOOR THAT ENDS THE RUN OVER WS-LOCM-CAPACITY.  THE MASTER
+002930*  ITSELF IS A SMALL FILE, BUT THE TABLE IS SIZED TO MATCH THE
+002940*  OTHER LOOKUP TABLES BELOW; 1080-READ-LOCATION-MASTER REFUSES
+002950*  TO OVERRUN IT.
+002960*----------------------------------------------------------------
+002970 77  WS-LOCM-MAX                   PIC 9(05) VALUE 99999 COMP.
+002980 77  WS-LOCM-COUNT                 PIC 9(05) VALUE ZERO COMP.
+
+002990 01  WS-LOCATION-MASTER-TABLE.
+003000     05  WS-LOCM-ENTRY              OCCURS 1 TO 99999 TIMES
+003010                                     DEPENDING ON WS-LOCM-COUNT
+003020                                     INDEXED BY WS-LOCM-IDX.
+003030         10  WS-LOCM-FLOOR-CODE     PIC X(10).
+003040         10  WS-LOCM-BUILDING       PIC X(10).
+003050         10  WS-LOCM-CAPACITY       PIC 9(05).
+003060         10  WS-LOCM-OCCUPANCY      PIC 9(05) VALUE ZERO.
+
+003070*----------------------------------------------------------------
+003080*  MANAGER CROSS-REFERENCE WORK AREAS.  EVERY EMP-NAME SEEN ON A
+003090*  VALID DETAIL RECORD IS CAPTURED IN WS-EMP-NAME-TABLE, AND THE
+003100*  DEPT-NAME/DEPT-MANAGER OF EACH DEPARTMENT IS CAPTURED ONCE IN
+003110*  WS-DEPT-MGR-TABLE (AT THE SAME POINT THE ROSTER REPORT BREAKS
+003120*  ON A NEW DEPARTMENT).  3100-CROSS-REF-MANAGERS COMPARES THE
+003130*  TWO TABLES AT END OF RUN TO FIND MANAGERS WHO ARE NOT ALSO AN
+003140*  ACTIVE EMPLOYEE ON THIS EXTRACT.  BOTH TABLES ARE SIZED FOR A
+003150*  FULL DAY'S RUN; 2600-UPDATE-ROSTER-REPORT AND
+003160*  2660-WRITE-DEPT-HEADING REFUSE TO OVERRUN THEM.
+003170*----------------------------------------------------------------
+003180 77  WS-EMP-NAME-MAX               PIC 9(05) VALUE 99999 COMP.
+003190 77  WS-EMP-NAME-COUNT             PIC 9(05) VALUE ZERO COMP.
+003200 77  WS-DEPT-MGR-MAX               PIC 9(05) VALUE 99999 COMP.
+003210 77  WS-DEPT-MGR-COUNT             PIC 9(05) VALUE ZERO COMP.
+003220 77  WS-ORPHAN-MGR-COUNT           PIC 9(05) VALUE ZERO COMP.
+
+003230 01  WS-EMP-NAME-TABLE.
+003240     05  WS-EMP-NAME-ENTRY          PIC X(15)
+003250         OCCURS 1 TO 99999 TIMES DEPENDING ON WS-EMP-NAME-COUNT
+003260         INDEXED BY WS-EMP-NAME-IDX.
+
+003270 01  WS-DEPT-MGR-TABLE.
+003280     05  WS-DEPT-MGR-ENTRY          OCCURS 1 TO 99999 TIMES
+003290                         DEPENDING ON WS-DEPT-MGR-COUNT
+003300                         INDEXED BY WS-DEPT-MGR-IDX.
+003310         10  WS-DEPT-MGR-DEPT-NAME  PIC X(10).
+003320         10  WS-DEPT-MGR-NAME       PIC X(15).
+
+003330 01  WS-ORPHAN-TITLE-LINE.
+003340     05  FILLER                     PIC X(21)
+003350         VALUE 'ORPHANED MANAGER LOG'.
+003360     05  FILLER                     PIC X(59) VALUE SPACES.
+
+003370 01  WS-ORPHAN-DETAIL-LINE.
+003380     05  FILLER                     PIC X(06) VALUE 'DEPT: '.
+003390     05  WS-ODL-DEPT-NAME           PIC X(10).
+003400     05  FILLER                     PIC X(04) VALUE SPACES.
+003410     05  FILLER                     PIC X(09) VALUE 'MANAGER: '.
+003420     05  WS-ODL-DEPT-MANAGER        PIC X(15).
+003430     05  FILLER                     PIC X(05)
+003440         VALUE '- NOT'.
+003450     05  FILLER                     PIC X(26)
+003460         VALUE ' FOUND ON EMPLOYEE FILE'.
+
+003470 01  WS-ORPHAN-NONE-LINE.
+003480     05  FILLER                     PIC X(33)
+003490         VALUE 'NO ORPHANED MANAGERS WERE FOUND.'.
+003500     05  FILLER                     PIC X(47) VALUE SPACES.
+
+003510*----------------------------------------------------------------
+003520*  DEPARTMENT ROSTER REPORT - CONTROL BREAK WORK AREAS.
+003530*----------------------------------------------------------------
+003540 77  WS-PREV-DEPT-NAME              PIC X(10) VALUE SPACES.
+003550 77  WS-DEPT-SALARY-SUBTOTAL        PIC 9(09) VALUE ZERO COMP.
+003560 77  WS-GRAND-SALARY-TOTAL          PIC 9(11) VALUE ZERO COMP.
+
+003570*----------------------------------------------------------------
+003580*  PAYROLL GL INTERFACE WORK AREAS.  THERE IS NO CHART-OF-
+003590*  ACCOUNTS MAPPING FILE FOR THIS EXTRACT YET, SO EVERY
+003600*  DEPARTMENT'S SALARY EXPENSE POSTS TO ONE FIXED DEFAULT
+003610*  EXPENSE ACCOUNT UNTIL ACCOUNTING SUPPLIES A REAL MAPPING.
+003620*----------------------------------------------------------------
+003630 77  WS-GL-DEFAULT-EXPENSE-ACCT    PIC X(08) VALUE '50000000'.
+003640 77  WS-GL-PERIOD                  PIC 9(06) VALUE ZERO.
+
+003650*----------------------------------------------------------------
+003660*  AUDIT LOG WORK AREAS.  WS-AUDIT-TIMESTAMP-FMT IS BUILT ONE
+003670*  PIECE AT A TIME FROM TODAY'S DATE AND THE TIME OF DAY AND
+003680*  THEN MOVED AS A WHOLE INTO AUDIT-TIMESTAMP.
+003690*----------------------------------------------------------------
+003700 77  WS-AUDIT-DATE                 PIC 9(08) VALUE ZERO.
+003710 77  WS-AUDIT-TIME                 PIC 9(08) VALUE ZERO.
+
+003720 01  WS-AUDIT-TIMESTAMP-FMT.
+003730     05  WS-ATF-YEAR               PIC 9(04).
+003740     05  FILLER                    PIC X(01) VALUE '-'.
+003750     05  WS-ATF-MONTH              PIC 9(02).
+003760     05  FILLER                    PIC X(01) VALUE '-'.
+003770     05  WS-ATF-DAY                PIC 9(02).
+003780     05  FILLER                    PIC X(01) VALUE '-'.
+003790     05  WS-ATF-HOUR               PIC 9(02).
+003800     05  FILLER                    PIC X(01) VALUE '.'.
+003810     05  WS-ATF-MINUTE             PIC 9(02).
+003820     05  FILLER                    PIC X(01) VALUE '.'.
+003830     05  WS-ATF-SECOND             PIC 9(02).
+003840     05  FILLER                    PIC X(07) VALUE SPACES.
+
+003850 01  WS-ROSTER-TITLE-LINE.
+003860     05  FILLER                     PIC X(25)
+003870         VALUE 'DEPARTMENT ROSTER REPORT'.
+003880     05  FILLER                     PIC X(55) VALUE SPACES.
+
+003890 01  WS-ROSTER-DEPT-HDR-LINE.
+003900     05  FILLER                     PIC X(06) VALUE 'DEPT: '.
+003910     05  WS-RDH-DEPT-NAME           PIC X(10).
+003920     05  FILLER                     PIC X(04) VALUE SPACES.
+003930     05  FILLER                     PIC X(09) VALUE 'MANAGER: '.
+003940     05  WS-RDH-DEPT-MANAGER        PIC X(15).
+003950     05  FILLER                     PIC X(04) VALUE SPACES.
+003960     05  FILLER                     PIC X(10) VALUE 'LOCATION: '.
+003970     05  WS-RDH-DEPT-LOCATION       PIC X(10).
+003980     05  FILLER                     PIC X(12) VALUE SPACES.
+
+003990 01  WS-ROSTER-EMP-LINE.
+004000     05  FILLER                     PIC X(04) VALUE SPACES.
+004010     05  WS-REL-EMP-NAME            PIC X(15).
+004020     05  FILLER                     PIC X(02) VALUE SPACES.
+004030     05  WS-REL-EMP-SALARY          PIC ZZZ,ZZ9.
+004040     05  FILLER                     PIC X(52) VALUE SPACES.
+
+004050 01  WS-ROSTER-SUBTOTAL-LINE.
+004060     05  FILLER                     PIC X(04) VALUE SPACES.
+004070     05  FILLER                     PIC X(20)
+004080         VALUE 'DEPARTMENT SUBTOTAL:'.
+004090     05  WS-RSL-SUBTOTAL            PIC ZZZ,ZZZ,ZZ9.
+004100     05  FILLER                     PIC X(45) VALUE SPACES.
+
+004110 01  WS-ROSTER-GRANDTOTAL-LINE.
+004120     05  FILLER                     PIC X(20)
+004130         VALUE 'COMPANY GRAND TOTAL:'.
+004140     05  WS-RGL-TOTAL               PIC ZZZ,ZZZ,ZZ9.
+004150     05  FILLER                     PIC X(49) VALUE SPACES.
+
+004160 01  WS-CAPACITY-WARNING-LINE.
+004170     05  FILLER                     PIC X(25)
+004180         VALUE 'WARNING - OVER CAPACITY:'.
+004190     05  WS-CWL-FLOOR-CODE          PIC X(10).
+004200     05  FILLER                     PIC X(12)
+004210         VALUE ' OCCUPANCY: '.
+004220     05  WS-CWL-OCCUPANCY           PIC ZZ,ZZ9.
+004230     05  FILLER                     PIC X(11) VALUE ' CAPACITY: '.
+004240     05  WS-CWL-CAPACITY            PIC ZZ,ZZ9.
+004250     05  FILLER                     PIC X(10) VALUE SPACES.
+
+004260 01  WS-ROSTER-BLANK-LINE           PIC X(80) VALUE SPACES.
+
+004270 PROCEDURE DIVISION.
+
+004280*================================================================
+004290*  0000-MAINLINE
+004300*================================================================
+004310 0000-MAINLINE.
+
+004320     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+
+004330     PERFORM 2000-PROCESS-DETAIL THRU 2000-EXIT
+004340         UNTIL EMPL-DEPT-EOF.
+
+004350     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+
+004360     PERFORM 8000-RENAMES-DEMO THRU 8000-EXIT.
+
+004370     CLOSE AUDIT-LOG-FILE.
+
+004380     GOBACK.
+
+004390*================================================================
+004400*  1000-INITIALIZE  -  OPEN THE EMPL-DEPT MASTER FOR THE RUN.
+004410*================================================================
+004420 1000-INITIALIZE.
+
+004430     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+004440     MOVE WS-RUN-DATE (1:6) TO WS-GL-PERIOD.
+
+004450     PERFORM 1300-READ-CONTROL-CARD THRU 1300-EXIT.
+
+004460     OPEN INPUT EMPL-DEPT-FILE.
+004470     IF FS-EMPL-DEPT NOT = '00'
+004480         DISPLAY 'UNABLE TO OPEN EMPL-DEPT-FILE, STATUS = '
+004490             FS-EMPL-DEPT
+004500         STOP RUN
+004510     END-IF.
+
+004520     PERFORM 1400-READ-HEADER-RECORD THRU 1400-EXIT.
+
+004530     IF WS-IS-RESTART
+004540         OPEN EXTEND ROSTER-RPT-FILE
+004550     ELSE
+004560         OPEN OUTPUT ROSTER-RPT-FILE
+004570     END-IF.
+004580     IF FS-ROSTER-RPT NOT = '00'
+004590         DISPLAY 'UNABLE TO OPEN ROSTER-RPT-FILE, STATUS = '
+004600             FS-ROSTER-RPT
+004610         STOP RUN
+004620     END-IF.
+
+004630     IF WS-IS-RESTART
+004640         OPEN EXTEND EXCEPTION-FILE
+004650     ELSE
+004660         OPEN OUTPUT EXCEPTION-FILE
+004670     END-IF.
+004680     IF FS-EXCEPTION NOT = '00'
+004690         DISPLAY 'UNABLE TO OPEN EXCEPTION-FILE, STATUS = '
+004700             FS-EXCEPTION
+004710         STOP RUN
+004720     END-IF.
+
+004730     PERFORM 1060-OPEN-LOCATION-MASTER-FILE THRU 1060-EXIT.
+004740     PERFORM 1070-LOAD-LOCATION-MASTER-TABLE THRU 1070-EXIT.
+
+004750     PERFORM 1050-OPEN-PRIOR-SALARY-FILE THRU 1050-EXIT.
+004760     PERFORM 1100-LOAD-PRIOR-SALARY-TABLE THRU 1100-EXIT.
+
+004770     IF WS-IS-RESTART
+004780         OPEN EXTEND CURR-SALARY-FILE
+004790     ELSE
+004800         OPEN OUTPUT CURR-SALARY-FILE
+004810     END-IF.
+004820     IF FS-CURR-SAL NOT = '00'
+004830         DISPLAY 'UNABLE TO OPEN CURR-SALARY-FILE, STATUS = '
+004840             FS-CURR-SAL
+004850         STOP RUN
+004860     END-IF.
+
+004870     PERFORM 1150-OPEN-SALARY-HIST-FILE THRU 1150-EXIT.
+
+004880     IF WS-IS-RESTART
+004890         PERFORM 1200-LOAD-RESTART-CHECKPOINT THRU 1200-EXIT
+004900         OPEN EXTEND CHECKPOINT-FILE
+004910         MOVE 'N' TO WS-SKIP-TO-KEY-SW
+004920     ELSE
+004930         OPEN OUTPUT CHECKPOINT-FILE
+004940         MOVE 'Y' TO WS-SKIP-TO-KEY-SW
+004950     END-IF.
+004960     IF FS-CHECKPOINT NOT = '00'
+004970         DISPLAY 'UNABLE TO OPEN CHECKPOINT-FILE, STATUS = '
+004980             FS-CHECKPOINT
+004990         STOP RUN
+005000     END-IF.
+
+005010     IF WS-IS-RESTART
+005020         OPEN EXTEND ORPHAN-MGR-RPT-FILE
+005030     ELSE
+005040         OPEN OUTPUT ORPHAN-MGR-RPT-FILE
+005050     END-IF.
+005060     IF FS-ORPHAN-MGR NOT = '00'
+005070         DISPLAY 'UNABLE TO OPEN ORPHAN-MGR-RPT-FILE, STATUS = '
+005080             FS-ORPHAN-MGR
+005090         STOP RUN
+005100     END-IF.
+
+005110     IF WS-IS-RESTART
+005120         OPEN EXTEND GL-EXTRACT-FILE
+005130     ELSE
+005140         OPEN OUTPUT GL-EXTRACT-FILE
+005150     END-IF.
+005160     IF FS-GL-EXTRACT NOT = '00'
+005170         DISPLAY 'UNABLE TO OPEN GL-EXTRACT-FILE, STATUS = '
+005180             FS-GL-EXTRACT
+005190         STOP RUN
+005200     END-IF.
+
+005210     PERFORM 1160-OPEN-AUDIT-LOG-FILE THRU 1160-EXIT.
+
+005220     IF NOT WS-IS-RESTART
+005230         MOVE WS-ROSTER-TITLE-LINE TO ROSTER-PRINT-LINE
+005240         WRITE ROSTER-PRINT-LINE
+005250         MOVE WS-ROSTER-BLANK-LINE TO ROSTER-PRINT-LINE
+005260         WRITE ROSTER-PRINT-LINE
+005270     END-IF.
+
+005280 1000-EXIT.
+005290     EXIT.
+
+005300*================================================================
+005310*  1060-OPEN-LOCATION-MASTER-FILE  -  THE FLOOR/LOCATION MASTER
+005320*      IS A REQUIRED REFERENCE FILE; UNLIKE PRIOR-SALARY-FILE,
+005330*      IT MUST ALREADY EXIST.
+005340*================================================================
+005350 1060-OPEN-LOCATION-MASTER-FILE.
+
+005360     OPEN INPUT LOCATION-MASTER-FILE.
+005370     IF FS-LOCATION-MASTER NOT = '00'
+005380         DISPLAY 'UNABLE TO OPEN LOCATION-MASTER-FILE, STATUS = '
+005390             FS-LOCATION-MASTER
+005400         STOP RUN
+005410     END-IF.
+
+005420 1060-EXIT.
+005430     EXIT.
+
+005440*================================================================
+005450*  1070-LOAD-LOCATION-MASTER-TABLE  -  READ THE FLOOR/LOCATION
+005460*      MASTER INTO WS-LOCATION-MASTER-TABLE FOR FAST LOOKUP.
+005470*================================================================
+005480 1070-LOAD-LOCATION-MASTER-TABLE.
+
+005490     PERFORM 1080-READ-LOCATION-MASTER THRU 1080-EXIT
+005500         UNTIL WS-LOCM-EOF.
+005510     CLOSE LOCATION-MASTER-FILE.
+
+005520 1070-EXIT.
+005530     EXIT.
+
+005540 1080-READ-LOCATION-MASTER.
+
+005550     READ LOCATION-MASTER-FILE
+005560         AT END
+005570             MOVE 'Y' TO WS-LOCM-EOF-SW
+005580     END-READ.
+
+005590     IF NOT WS-LOCM-EOF
+005600         IF WS-LOCM-COUNT = WS-LOCM-MAX
+005610             DISPLAY 'LOCATION-MASTER-FILE HAS MORE THAN '
+005620                 WS-LOCM-MAX ' RECORDS - WS-LOCATION-MASTER-'
+005630                 'TABLE IS FULL'
+005640             STOP RUN
+005650         END-IF
+005660         ADD 1 TO WS-LOCM-COUNT
+005670         MOVE LOCM-FLOOR-CODE
+005680             TO WS-LOCM-FLOOR-CODE (WS-LOCM-COUNT)
+005690         MOVE LOCM-BUILDING TO WS-LOCM-BUILDING (WS-LOCM-COUNT)
+005700         MOVE LOCM-CAPACITY TO WS-LOCM-CAPACITY (WS-LOCM-COUNT)
+005710     END-IF.
+
+005720 1080-EXIT.
+005730     EXIT.
+
+005740*================================================================
+005750*  1050-OPEN-PRIOR-SALARY-FILE  -  THE PRIOR-RUN SNAPSHOT MAY
+005760*      NOT EXIST YET (FIRST RUN EVER); A NOT-FOUND STATUS IS NOT
+005770*      AN ERROR, IT JUST MEANS EVERY EMPLOYEE IS A NEW HIRE.
+005780*================================================================
+005790 1050-OPEN-PRIOR-SALARY-FILE.
+
+005800     OPEN INPUT PRIOR-SALARY-FILE.
+005810     IF FS-PRIOR-SAL = '00'
+005820         MOVE 'Y' TO WS-PRIOR-SAL-OPENED-SW
+005830     ELSE
+005840         IF FS-PRIOR-SAL NOT = '35'
+005850             DISPLAY 'UNABLE TO OPEN PRIOR-SALARY-FILE, STATUS = '
+005860                 FS-PRIOR-SAL
+005870             STOP RUN
+005880         END-IF
+005890     END-IF.
+
+005900 1050-EXIT.
+005910     EXIT.
+
+005920*================================================================
+005930*  1100-LOAD-PRIOR-SALARY-TABLE  -  READ LAST RUN'S SNAPSHOT, IF
+005940*      ANY, INTO WS-PRIOR-SALARY-TABLE FOR FAST LOOKUP.
+005950*================================================================
+005960 1100-LOAD-PRIOR-SALARY-TABLE.
+
+005970     IF PRIOR-SAL-FILE-OPENED
+005980         PERFORM 1110-READ-PRIOR-SALARY THRU 1110-EXIT
+005990             UNTIL PRIOR-SAL-EOF
+006000         CLOSE PRIOR-SALARY-FILE
+006010     END-IF.
+
+006020 1100-EXIT.
+006030     EXIT.
+
+006040 1110-READ-PRIOR-SALARY.
+
+006050     READ PRIOR-SALARY-FILE
+006060         AT END
+006070             MOVE 'Y' TO WS-PRIOR-SAL-EOF-SW
+006080     END-READ.
+
+006090     IF NOT PRIOR-SAL-EOF
+006100         IF WS-PRIOR-SAL-COUNT = WS-PRIOR-SAL-MAX
+006110             DISPLAY 'PRIOR-SALARY-FILE HAS MORE THAN '
+006120                 WS-PRIOR-SAL-MAX ' RECORDS - WS-PRIOR-SALARY-'
+006130                 'TABLE IS FULL'
+006140             STOP RUN
+006150         END-IF
+006160         ADD 1 TO WS-PRIOR-SAL-COUNT
+006170         MOVE PRSAL-EMP-ID
+006180             TO WS-PRIOR-SAL-ID (WS-PRIOR-SAL-COUNT)
+006190         MOVE PRSAL-EMP-SALARY
+006200             TO WS-PRIOR-SAL-SALARY (WS-PRIOR-SAL-COUNT)
+006210     END-IF.
+
+006220 1110-EXIT.
+006230     EXIT.
+
+006240*================================================================
+006250*  1150-OPEN-SALARY-HIST-FILE  -  PERMANENT LOG; EXTEND SO IT
+006260*      GROWS RUN OVER RUN, FALLING BACK TO OUTPUT THE FIRST TIME
+006270*      THE FILE DOES NOT EXIST YET.
+006280*================================================================
+006290 1150-OPEN-SALARY-HIST-FILE.
+
+006300     OPEN EXTEND SALARY-HIST-FILE.
+006310     IF FS-SALARY-HIST = '35'
+006320         OPEN OUTPUT SALARY-HIST-FILE
+006330     END-IF.
+006340     IF FS-SALARY-HIST NOT = '00'
+006350         DISPLAY 'UNABLE TO OPEN SALARY-HIST-FILE, STATUS = '
+006360             FS-SALARY-HIST
+006370         STOP RUN
+006380     END-IF.
+
+006390 1150-EXIT.
+006400     EXIT.
+
+006410*================================================================
+006420*  1160-OPEN-AUDIT-LOG-FILE  -  PERMANENT LOG; EXTEND SO IT
+006430*      GROWS RUN OVER RUN, FALLING BACK TO OUTPUT THE FIRST TIME
+006440*      THE FILE DOES NOT EXIST YET.
+006450*================================================================
+006460 1160-OPEN-AUDIT-LOG-FILE.
+
+006470     OPEN EXTEND AUDIT-LOG-FILE.
+006480     IF FS-AUDIT-LOG = '35'
+006490         OPEN OUTPUT AUDIT-LOG-FILE
+006500     END-IF.
+006510     IF FS-AUDIT-LOG NOT = '00'
+006520         DISPLAY 'UNABLE TO OPEN AUDIT-LOG-FILE, STATUS = '
+006530             FS-AUDIT-LOG
+006540         STOP RUN
+006550     END-IF.
+
+006560 1160-EXIT.
+006570     EXIT.
+
+006580*================================================================
+006590*  1200-LOAD-RESTART-CHECKPOINT  -  ON A RESTART, READ THE
+006600*      CHECKPOINT FILE FROM THE PRIOR (ABENDED) RUN TO FIND THE
+006610*      RECORD COUNT AND KEY TO SKIP FORWARD TO.  THE LAST
+006620*      CHECKPOINT RECORD IN THE FILE IS THE MOST RECENT ONE.
+006630*================================================================
+006640 1200-LOAD-RESTART-CHECKPOINT.
+
+006650     OPEN INPUT CHECKPOINT-FILE.
+006660     IF FS-CHECKPOINT NOT = '00'
+006670         DISPLAY 'UNABLE TO OPEN CHECKPOINT-FILE FOR RESTART, '
+006680             'STATUS = ' FS-CHECKPOINT
+006690         STOP RUN
+006700     END-IF.
+
+006710     PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+006720         UNTIL WS-CKPT-EOF.
+
+006730     CLOSE CHECKPOINT-FILE.
+
+006740 1200-EXIT.
+006750     EXIT.
+
+006760 1210-READ-CHECKPOINT.
+
+006770     READ CHECKPOINT-FILE
+006780         AT END
+006790             MOVE 'Y' TO WS-CKPT-EOF-SW
+006800     END-READ.
+
+006810     IF NOT WS-CKPT-EOF
+006820         MOVE CKPT-REC-COUNT TO WS-DETAIL-RECS-READ
+006830         MOVE CKPT-LAST-EMP-ID TO WS-CKPT-LAST-EMP-ID
+006840         MOVE CKPT-LAST-DEPT-NAME TO WS-CKPT-LAST-DEPT-NAME
+006850         MOVE CKPT-SALARY-TOTAL TO WS-DETAIL-SALARY-TOTAL
+006860         MOVE CKPT-PREV-DEPT-NAME TO WS-PREV-DEPT-NAME
+006870         MOVE CKPT-DEPT-SALARY-SUBTOTAL TO WS-DEPT-SALARY-SUBTOTAL
+006880         MOVE CKPT-GRAND-SALARY-TOTAL TO WS-GRAND-SALARY-TOTAL
+006890         MOVE CKPT-EXCP-COUNT TO WS-CKPT-EXCP-COUNT
+006900         MOVE CKPT-GL-COUNT TO WS-CKPT-GL-COUNT
+006910         MOVE CKPT-SALHIST-COUNT TO WS-CKPT-SALHIST-COUNT
+006920         MOVE CKPT-ROSTER-COUNT TO WS-CKPT-ROSTER-COUNT
+006930         MOVE CKPT-CURRSAL-COUNT TO WS-CKPT-CURRSAL-COUNT
+006940     END-IF.
+
+006950 1210-EXIT.
+006960     EXIT.
+
+006970*================================================================
+006980*  1300-READ-CONTROL-CARD  -  READ THE ONE-RECORD RUN CONTROL
+006990*      CARD THAT SAYS WHETHER THIS IS A RESTART AND HOW OFTEN
+007000*      TO CHECKPOINT.
+007010*================================================================
+007020 1300-READ-CONTROL-CARD.
+
+007030     OPEN INPUT CONTROL-CARD-FILE.
+007040     IF FS-CONTROL-CARD NOT = '00'
+007050         DISPLAY 'UNABLE TO OPEN CONTROL-CARD-FILE, STATUS = '
+007060             FS-CONTROL-CARD
+007070         STOP RUN
+007080     END-IF.
+
+007090     READ CONTROL-CARD-FILE
+007100         AT END
+007110             DISPLAY 'CONTROL-CARD-FILE HAS NO CONTROL RECORD'
+007120             STOP RUN
+007130     END-READ.
+
+007140     MOVE CTL-RESTART-SWITCH TO WS-RESTART-SW.
+007150     MOVE CTL-CHECKPOINT-INTERVAL TO WS-CKPT-INTERVAL.
+
+007160     CLOSE CONTROL-CARD-FILE.
+
+007170 1300-EXIT.
+007180     EXIT.
+
+007190*================================================================
+007200*  1400-READ-HEADER-RECORD  -  EMPL-DEPT-FILE'S FIRST RECORD IS
+007210*      ALWAYS A RUN HEADER.  ITS DEPARTMENT COUNT IS CARRIED
+007220*      FORWARD TO BE CHECKED AGAINST THE TRAILER RECORD'S
+007230*      CONTROL TOTALS AT 2700-VALIDATE-TRAILER.
+007240*================================================================
+007250 1400-READ-HEADER-RECORD.
+
+007260     READ EMPL-DEPT-FILE
+007270         AT END
+007280             DISPLAY 'EMPL-DEPT-FILE IS EMPTY, NO HEADER RECORD'
+007290             STOP RUN
+007300     END-READ.
+
+007310     IF NOT EMPL-DEPT-IS-HEADER
+007320         DISPLAY 'EMPL-DEPT-FILE DOES NOT BEGIN WITH A HEADER '
+007330             'RECORD'
+007340         STOP RUN
+007350     END-IF.
+
+007360     MOVE EMPL-DEPT-HDR-DEPT-COUNT TO WS-HDR-DEPT-COUNT.
+
+007370 1400-EXIT.
+007380     EXIT.
+
+007390*================================================================
+007400*  2000-PROCESS-DETAIL  -  ONE EMPLOYEE/DEPARTMENT RECORD.  ON A
+007410*      RESTART, RECORDS UP TO AND INCLUDING THE CHECKPOINTED KEY
+007420*      ARE SKIPPED INSTEAD OF BEING REPROCESSED.  THE RUN
+007430*      TRAILER RECORD ENDS THE FILE AND IS VALIDATED RATHER THAN
+007440*      TREATED AS A DETAIL RECORD.
+007450*================================================================
+007460 2000-PROCESS-DETAIL.
+
+007470     READ EMPL-DEPT-FILE
+007480         AT END
+007490             MOVE 'Y' TO WS-EMPL-DEPT-EOF-SW
+007500     END-READ.
+
+007510     IF NOT EMPL-DEPT-EOF
+007520         IF EMPL-DEPT-IS-TRAILER
+007530             PERFORM 2700-VALIDATE-TRAILER THRU 2700-EXIT
+007540             MOVE 'Y' TO WS-EMPL-DEPT-EOF-SW
+007550         END-IF
+007560     END-IF.
+
+007570     IF NOT EMPL-DEPT-EOF
+007580         IF WS-SKIP-FORWARD-DONE
+007590             PERFORM 2010-PROCESS-ONE-RECORD THRU 2010-EXIT
+007600         ELSE
+007610             PERFORM 2050-CHECK-SKIP-FORWARD THRU 2050-EXIT
+007620         END-IF
+007630     END-IF.
+
+007640 2000-EXIT.
+007650     EXIT.
+
+007660*================================================================
+007670*  2010-PROCESS-ONE-RECORD  -  VALIDATE, REPORT, AND CHECKPOINT
+007680*      ONE DETAIL RECORD.
+007690*================================================================
+007700 2010-PROCESS-ONE-RECORD.
+
+007710     ADD 1 TO WS-DETAIL-RECS-READ.
+007720     ADD EMP-SALARY OF EMPL-DEPT-RECORD TO WS-DETAIL-SALARY-TOTAL.
+007730     PERFORM 2100-VALIDATE-DETAIL-RECORD THRU 2100-EXIT.
+007740     IF EMPL-DETAIL-VALID
+007750         PERFORM 2600-UPDATE-ROSTER-REPORT THRU 2600-EXIT
+007760         PERFORM 2300-CHECK-SALARY-CHANGE THRU 2300-EXIT
+007770     ELSE
+007780         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+007790         ADD 1 TO WS-DETAIL-RECS-REJECTED
+007800     END-IF.
+007810     PERFORM 2090-CHECKPOINT-IF-DUE THRU 2090-EXIT.
+
+007820 2010-EXIT.
+007830     EXIT.
+
+007840*================================================================
+007850*  2050-CHECK-SKIP-FORWARD  -  RESTART ONLY.  THE RECORD WHOSE
+007860*      KEY MATCHES THE CHECKPOINT WAS ALREADY PROCESSED BEFORE
+007870*      THE PRIOR RUN WENT DOWN; IT AND EVERYTHING BEFORE IT ARE
+007880*      SKIPPED, AND PROCESSING RESUMES ON THE NEXT RECORD.
+007890*================================================================
+007900 2050-CHECK-SKIP-FORWARD.
+
+007910     IF EMP-ID OF EMPL-DEPT-RECORD = WS-CKPT-LAST-EMP-ID
+007920         AND DEPT-NAME OF EMPL-DEPT-RECORD =
+007930             WS-CKPT-LAST-DEPT-NAME
+007940         MOVE 'Y' TO WS-SKIP-TO-KEY-SW
+007950     END-IF.
+
+007960 2050-EXIT.
+007970     EXIT.
+
+007980*================================================================
+007990*  2090-CHECKPOINT-IF-DUE  -  EVERY WS-CKPT-INTERVAL DETAIL
+008000*      RECORDS, DROP A CHECKPOINT RECORD.
+008010*================================================================
+008020 2090-CHECKPOINT-IF-DUE.
+
+008030     IF WS-CKPT-INTERVAL > ZERO
+008040         DIVIDE WS-DETAIL-RECS-READ BY WS-CKPT-INTERVAL
+008050             GIVING WS-CKPT-QUOTIENT
+008060             REMAINDER WS-CKPT-REMAINDER
+008070         IF WS-CKPT-REMAINDER = ZERO
+008080             PERFORM 2095-WRITE-CHECKPOINT THRU 2095-EXIT
+008090         END-IF
+008100     END-IF.
+
+008110 2090-EXIT.
+008120     EXIT.
+
+008130*================================================================
+008140*  2095-WRITE-CHECKPOINT  -  RECORD HOW FAR THE RUN HAS GOTTEN.
+008150*================================================================
+008160 2095-WRITE-CHECKPOINT.
+
+008170     MOVE WS-DETAIL-RECS-READ TO CKPT-REC-COUNT.
+008180     MOVE EMP-ID OF EMPL-DEPT-RECORD TO CKPT-LAST-EMP-ID.
+008190     MOVE DEPT-NAME OF EMPL-DEPT-RECORD TO CKPT-LAST-DEPT-NAME.
+008200     MOVE WS-DETAIL-SALARY-TOTAL TO CKPT-SALARY-TOTAL.
+008210     MOVE WS-PREV-DEPT-NAME TO CKPT-PREV-DEPT-NAME.
+008220     MOVE WS-DEPT-SALARY-SUBTOTAL TO CKPT-DEPT-SALARY-SUBTOTAL.
+008230     MOVE WS-GRAND-SALARY-TOTAL TO CKPT-GRAND-SALARY-TOTAL.
+008240     MOVE WS-EXCP-WRITE-COUNT TO CKPT-EXCP-COUNT.
+008250     MOVE WS-GL-WRITE-COUNT TO CKPT-GL-COUNT.
+008260     MOVE WS-SALHIST-WRITE-COUNT TO CKPT-SALHIST-COUNT.
+008270     MOVE WS-ROSTER-WRITE-COUNT TO CKPT-ROSTER-COUNT.
+008280     MOVE WS-CURRSAL-WRITE-COUNT TO CKPT-CURRSAL-COUNT.
+008290     WRITE CHECKPOINT-RECORD.
+
+008300 2095-EXIT.
+008310     EXIT.
+
+008320*================================================================
+008330*  2100-VALIDATE-DETAIL-RECORD  -  FIELD EDITS ON EMP-SALARY AND
+008340*      DEPT-LOCATION.  SETS WS-DETAIL-VALID-SW TO 'N' AND LOADS
+008350*      THE EXCEPTION REASON CODE/TEXT THE FIRST TIME A RECORD
+008360*      FAILS AN EDIT.
+008370*================================================================
+008380 2100-VALIDATE-DETAIL-RECORD.
+
+008390     MOVE 'Y' TO WS-DETAIL-VALID-SW.
+
+008400     IF EMP-SALARY OF EMPL-DEPT-RECORD = ZERO
+008410         MOVE 'N' TO WS-DETAIL-VALID-SW
+008420         MOVE 'SAL1' TO EXCP-REASON-CODE
+008430         MOVE 'EMP-SALARY IS ZERO OR MISSING' TO EXCP-REASON-TEXT
+008440     ELSE
+008450         PERFORM 2150-VALIDATE-LOCATION THRU 2150-EXIT
+008460     END-IF.
+
+008470 2100-EXIT.
+008480     EXIT.
+
+008490*================================================================
+008500*  2150-VALIDATE-LOCATION  -  DEPT-LOCATION MUST MATCH A FLOOR
+008510*      CODE ON THE FLOOR/LOCATION MASTER.  A MATCH'S OCCUPANCY
+008520*      COUNT IS BUMPED SO 3120-CHECK-FLOOR-CAPACITY CAN FLAG AN
+008530*      OVER-CAPACITY FLOOR AT END OF RUN.
+008540*================================================================
+008550 2150-VALIDATE-LOCATION.
+
+008560     MOVE 'N' TO WS-LOCATION-FOUND-SW.
+008570     SET WS-LOCM-IDX TO 1.
+008580     SEARCH WS-LOCM-ENTRY
+008590         AT END
+008600             MOVE 'N' TO WS-LOCATION-FOUND-SW
+008610         WHEN WS-LOCM-FLOOR-CODE (WS-LOCM-IDX) = DEPT-LOCATION
+008620             MOVE 'Y' TO WS-LOCATION-FOUND-SW
+008630             ADD 1 TO WS-LOCM-OCCUPANCY (WS-LOCM-IDX)
+008640     END-SEARCH.
+
+008650     IF NOT EMPL-LOCATION-FOUND
+008660         MOVE 'N' TO WS-DETAIL-VALID-SW
+008670         MOVE 'LOC1' TO EXCP-REASON-CODE
+008680         MOVE 'DEPT-LOCATION NOT ON FLOOR MASTER'
+008690             TO EXCP-REASON-TEXT
+008700     END-IF.
+
+008710 2150-EXIT.
+008720     EXIT.
+
+008730*================================================================
+008740*  2200-WRITE-EXCEPTION  -  DROP THE CURRENT DETAIL RECORD TO
+008750*      THE EXCEPTIONS FILE WITH THE REASON SET BY THE EDITS
+008760*      ABOVE.  WS-EXCP-WRITE-COUNT/WS-CKPT-EXCP-COUNT KEEP A
+008770*      RESTART FROM WRITING A SECOND COPY OF AN EXCEPTION THAT
+008780*      WAS ALREADY ON THE FILE BEFORE THE PRIOR RUN WENT DOWN.
+008790*================================================================
+008800 2200-WRITE-EXCEPTION.
+
+008810     ADD 1 TO WS-EXCP-WRITE-COUNT.
+008820     IF WS-EXCP-WRITE-COUNT > WS-CKPT-EXCP-COUNT
+008830         MOVE EMP-ID OF EMPL-DEPT-RECORD TO EXCP-EMP-ID
+008840         MOVE EMP-NAME TO EXCP-EMP-NAME
+008850         MOVE DEPT-NAME OF EMPL-DEPT-RECORD TO EXCP-DEPT-NAME
+008860         WRITE EMPL-EXCP-RECORD
+008870     END-IF.
+
+008880 2200-EXIT.
+008890     EXIT.
+
+008900*================================================================
+008910*  2300-CHECK-SALARY-CHANGE  -  COMPARE THE CURRENT EMP-SALARY
+008920*      AGAINST LAST RUN'S SNAPSHOT.  A CHANGE (OR A NEW HIRE NOT
+008930*      ON THE SNAPSHOT AT ALL) IS APPENDED TO SALARY-HIST-FILE.
+008940*      EVERY VALID EMPLOYEE, CHANGED OR NOT, IS THEN WRITTEN TO
+008950*      CURR-SALARY-FILE AS THE SNAPSHOT FOR NEXT RUN.
+008960*================================================================
+008970 2300-CHECK-SALARY-CHANGE.
+
+008980     SET WS-PRIOR-SAL-IDX TO 1.
+008990     MOVE 'N' TO WS-PRIOR-SAL-FOUND-SW.
+009000     SEARCH WS-PRIOR-SAL-ENTRY
+009010         AT END
+009020             MOVE 'N' TO WS-PRIOR-SAL-FOUND-SW
+009030         WHEN WS-PRIOR-SAL-ID (WS-PRIOR-SAL-IDX)
+009040                 = EMP-ID OF EMPL-DEPT-RECORD
+009050             MOVE 'Y' TO WS-PRIOR-SAL-FOUND-SW
+009060     END-SEARCH.
+
+009070     IF PRIOR-SAL-FOUND
+009080         MOVE WS-PRIOR-SAL-SALARY (WS-PRIOR-SAL-IDX)
+009090             TO WS-OLD-SALARY
+009100         IF EMP-SALARY OF EMPL-DEPT-RECORD > WS-OLD-SALARY
+009110             MOVE 'RAIS' TO WS-SALARY-CHANGE-REASON
+009120             PERFORM 2350-WRITE-SALARY-HISTORY THRU 2350-EXIT
+009130         ELSE
+009140             IF EMP-SALARY OF EMPL-DEPT-RECORD < WS-OLD-SALARY
+009150                 MOVE 'DECR' TO WS-SALARY-CHANGE-REASON
+009160                 PERFORM 2350-WRITE-SALARY-HISTORY THRU 2350-EXIT
+009170             END-IF
+009180         END-IF
+009190     ELSE
+009200         MOVE ZERO TO WS-OLD-SALARY
+009210         MOVE 'NEWH' TO WS-SALARY-CHANGE-REASON
+009220         PERFORM 2350-WRITE-SALARY-HISTORY THRU 2350-EXIT
+009230     END-IF.
+
+009240     PERFORM 2380-WRITE-CURR-SALARY THRU 2380-EXIT.
+
+009250 2300-EXIT.
+009260     EXIT.
+
+009270*================================================================
+009280*  2350-WRITE-SALARY-HISTORY  -  APPEND ONE EFFECTIVE-DATED
+009290*      SALARY CHANGE RECORD, AND THE MATCHING BEFORE/AFTER AUDIT
+009300*      RECORD.  WS-SALHIST-WRITE-COUNT/WS-CKPT-SALHIST-COUNT
+009310*      KEEP A RESTART FROM WRITING A SECOND COPY OF EITHER ONE
+009320*      FOR A SALARY CHANGE THAT WAS ALREADY LOGGED BEFORE THE
+009330*      PRIOR RUN WENT DOWN.
+009340*================================================================
+009350 2350-WRITE-SALARY-HISTORY.
+
+009360     ADD 1 TO WS-SALHIST-WRITE-COUNT.
+009370     IF WS-SALHIST-WRITE-COUNT > WS-CKPT-SALHIST-COUNT
+009380         MOVE EMP-ID OF EMPL-DEPT-RECORD TO SALHIST-EMP-ID
+009390         MOVE EMP-NAME TO SALHIST-EMP-NAME
+009400         MOVE WS-OLD-SALARY TO SALHIST-OLD-SALARY
+009410         MOVE EMP-SALARY OF EMPL-DEPT-RECORD TO SALHIST-NEW-SALARY
+009420         MOVE WS-RUN-DATE TO SALHIST-EFFECTIVE-DATE
+009430         MOVE WS-SALARY-CHANGE-REASON TO SALHIST-REASON-CODE
+009440         WRITE SALARY-HIST-RECORD
+
+009450         MOVE 'EMP-SALARY' TO AUDIT-FIELD-NAME
+009460         MOVE EMP-ID OF EMPL-DEPT-RECORD TO AUDIT-KEY-VALUE
+009470         MOVE WS-OLD-SALARY TO AUDIT-BEFORE-VALUE
+009480         MOVE EMP-SALARY OF EMPL-DEPT-RECORD TO AUDIT-AFTER-VALUE
+009490         PERFORM 2410-WRITE-AUDIT-RECORD THRU 2410-EXIT
+009500     END-IF.
+
+009510 2350-EXIT.
+009520     EXIT.
+
+009530*================================================================
+009540*  2380-WRITE-CURR-SALARY  -  CARRY THIS EMPLOYEE'S SALARY
+009550*      FORWARD INTO THE SNAPSHOT FOR NEXT RUN.  WS-CURRSAL-
+009560*      WRITE-COUNT/WS-CKPT-CURRSAL-COUNT KEEP A RESTART FROM
+009570*      WRITING A SECOND COPY OF A SNAPSHOT RECORD THAT WAS
+009580*      ALREADY ON THE FILE BEFORE THE PRIOR RUN WENT DOWN.
+009590*================================================================
+009600 2380-WRITE-CURR-SALARY.
+
+009610     ADD 1 TO WS-CURRSAL-WRITE-COUNT.
+009620     IF WS-CURRSAL-WRITE-COUNT > WS-CKPT-CURRSAL-COUNT
+009630         MOVE EMP-ID OF EMPL-DEPT-RECORD TO CURSAL-EMP-ID
+009640         MOVE EMP-SALARY OF EMPL-DEPT-RECORD TO CURSAL-EMP-SALARY
+009650         WRITE CURR-SALARY-RECORD
+009660     END-IF.
+
+009670 2380-EXIT.
+009680     EXIT.
+
+009690*================================================================
+009700*  2400-BUILD-AUDIT-TIMESTAMP  -  STAMP WS-AUDIT-TIMESTAMP-FMT
+009710*      WITH TODAY'S DATE AND THE CURRENT TIME OF DAY.
+009720*================================================================
+009730 2400-BUILD-AUDIT-TIMESTAMP.
+
+009740     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+009750     ACCEPT WS-AUDIT-TIME FROM TIME.
+
+009760     MOVE WS-AUDIT-DATE (1:4) TO WS-ATF-YEAR.
+009770     MOVE WS-AUDIT-DATE (5:2) TO WS-ATF-MONTH.
+009780     MOVE WS-AUDIT-DATE (7:2) TO WS-ATF-DAY.
+009790     MOVE WS-AUDIT-TIME (1:2) TO WS-ATF-HOUR.
+009800     MOVE WS-AUDIT-TIME (3:2) TO WS-ATF-MINUTE.
+009810     MOVE WS-AUDIT-TIME (5:2) TO WS-ATF-SECOND.
+
+009820 2400-EXIT.
+009830     EXIT.
+
+009840*================================================================
+009850*  2410-WRITE-AUDIT-RECORD  -  APPEND ONE BEFORE/AFTER AUDIT
+009860*      RECORD.  THE CALLER MOVES AUDIT-FIELD-NAME, AUDIT-KEY-
+009870*      VALUE, AUDIT-BEFORE-VALUE AND AUDIT-AFTER-VALUE BEFORE
+009880*      PERFORMING THIS PARAGRAPH.
+009890*================================================================
+009900 2410-WRITE-AUDIT-RECORD.
+
+009910     PERFORM 2400-BUILD-AUDIT-TIMESTAMP THRU 2400-EXIT.
+009920     MOVE WS-AUDIT-TIMESTAMP-FMT TO AUDIT-TIMESTAMP.
+009930     WRITE AUDIT-LOG-RECORD.
+
+009940 2410-EXIT.
+009950     EXIT.
+
+009960*================================================================
+009970*  2600-UPDATE-ROSTER-REPORT  -  ADD ONE EMPLOYEE TO THE ROSTER,
+009980*      BREAKING ON DEPT-NAME TO DROP A SUBTOTAL LINE.
+009990*      WS-ROSTER-WRITE-COUNT/WS-CKPT-ROSTER-COUNT KEEP A RESTART
+010000*      FROM WRITING A SECOND COPY OF A ROSTER LINE THAT WAS
+010010*      ALREADY ON THE REPORT BEFORE THE PRIOR RUN WENT DOWN.
+010020*================================================================
+010030 2600-UPDATE-ROSTER-REPORT.
+
+010040     IF DEPT-NAME OF EMPL-DEPT-RECORD NOT = WS-PREV-DEPT-NAME
+010050         IF WS-PREV-DEPT-NAME NOT = SPACES
+010060             PERFORM 2650-WRITE-DEPT-SUBTOTAL THRU 2650-EXIT
+010070         END-IF
+010080         PERFORM 2660-WRITE-DEPT-HEADING THRU 2660-EXIT
+010090         MOVE DEPT-NAME OF EMPL-DEPT-RECORD TO WS-PREV-DEPT-NAME
+010100         MOVE ZERO TO WS-DEPT-SALARY-SUBTOTAL
+010110     END-IF.
+
+010120     MOVE EMP-NAME TO WS-REL-EMP-NAME.
+010130     MOVE EMP-SALARY TO WS-REL-EMP-SALARY.
+010140     ADD 1 TO WS-ROSTER-WRITE-COUNT.
+010150     IF WS-ROSTER-WRITE-COUNT > WS-CKPT-ROSTER-COUNT
+010160         MOVE WS-ROSTER-EMP-LINE TO ROSTER-PRINT-LINE
+010170         WRITE ROSTER-PRINT-LINE
+010180     END-IF.
+
+010190     ADD EMP-SALARY TO WS-DEPT-SALARY-SUBTOTAL.
+010200     ADD EMP-SALARY TO WS-GRAND-SALARY-TOTAL.
+
+010210     IF WS-EMP-NAME-COUNT = WS-EMP-NAME-MAX
+010220         DISPLAY 'MORE THAN ' WS-EMP-NAME-MAX ' VALID EMPLOYEES '
+010230             'THIS RUN - WS-EMP-NAME-TABLE IS FULL'
+010240         STOP RUN
+010250     END-IF.
+010260     ADD 1 TO WS-EMP-NAME-COUNT.
+010270     MOVE EMP-NAME OF EMPL-DEPT-RECORD
+010280         TO WS-EMP-NAME-ENTRY (WS-EMP-NAME-COUNT).
+
+010290 2600-EXIT.
+010300     EXIT.
+
+010310*================================================================
+010320*  2650-WRITE-DEPT-SUBTOTAL  -  DROP A SUBTOTAL LINE FOR THE
+010330*      DEPARTMENT JUST FINISHED.  WS-ROSTER-WRITE-COUNT/
+010340*      WS-CKPT-ROSTER-COUNT KEEP A RESTART FROM WRITING A SECOND
+010350*      COPY OF THIS SUBTOTAL BLOCK.
+010360*================================================================
+010370 2650-WRITE-DEPT-SUBTOTAL.
+
+010380     MOVE WS-DEPT-SALARY-SUBTOTAL TO WS-RSL-SUBTOTAL.
+010390     ADD 1 TO WS-ROSTER-WRITE-COUNT.
+010400     IF WS-ROSTER-WRITE-COUNT > WS-CKPT-ROSTER-COUNT
+010410         MOVE WS-ROSTER-SUBTOTAL-LINE TO ROSTER-PRINT-LINE
+010420         WRITE ROSTER-PRINT-LINE
+010430         MOVE WS-ROSTER-BLANK-LINE TO ROSTER-PRINT-LINE
+010440         WRITE ROSTER-PRINT-LINE
+010450     END-IF.
+
+010460     PERFORM 2680-WRITE-GL-EXTRACT THRU 2680-EXIT.
+
+010470 2650-EXIT.
+010480     EXIT.
+
+010490*================================================================
+010500*  2680-WRITE-GL-EXTRACT  -  ONE GL INTERFACE RECORD FOR THE
+010510*      DEPARTMENT JUST FINISHED, SUMMARIZING ITS SALARY SUBTOTAL
+010520*      INTO THE ACCOUNT-CODED LAYOUT THE GL FEED EXPECTS.
+010530*      WS-GL-WRITE-COUNT/WS-CKPT-GL-COUNT KEEP A RESTART FROM
+010540*      POSTING A SECOND COPY OF A DEPARTMENT TOTAL THAT WAS
+010550*      ALREADY EXTRACTED BEFORE THE PRIOR RUN WENT DOWN.
+010560*================================================================
+010570 2680-WRITE-GL-EXTRACT.
+
+010580     ADD 1 TO WS-GL-WRITE-COUNT.
+010590     IF WS-GL-WRITE-COUNT > WS-CKPT-GL-COUNT
+010600         MOVE WS-PREV-DEPT-NAME TO GL-DEPT-CODE
+010610         MOVE WS-GL-DEFAULT-EXPENSE-ACCT TO GL-EXPENSE-ACCT
+010620         MOVE WS-GL-PERIOD TO GL-PERIOD
+010630         MOVE WS-DEPT-SALARY-SUBTOTAL TO GL-AMOUNT
+010640         WRITE GL-EXTRACT-RECORD
+010650     END-IF.
+
+010660 2680-EXIT.
+010670     EXIT.
+
+010680*================================================================
+010690*  2660-WRITE-DEPT-HEADING  -  DEPT-NAME/MANAGER/LOCATION
+010700*      HEADING FOR A NEW DEPARTMENT.  WS-ROSTER-WRITE-COUNT/
+010710*      WS-CKPT-ROSTER-COUNT KEEP A RESTART FROM WRITING A SECOND
+010720*      COPY OF THIS HEADING LINE.
+010730*================================================================
+010740 2660-WRITE-DEPT-HEADING.
+
+010750     MOVE DEPT-NAME OF EMPL-DEPT-RECORD TO WS-RDH-DEPT-NAME.
+010760     MOVE DEPT-MANAGER TO WS-RDH-DEPT-MANAGER.
+010770     MOVE DEPT-LOCATION TO WS-RDH-DEPT-LOCATION.
+010780     ADD 1 TO WS-ROSTER-WRITE-COUNT.
+010790     IF WS-ROSTER-WRITE-COUNT > WS-CKPT-ROSTER-COUNT
+010800         MOVE WS-ROSTER-DEPT-HDR-LINE TO ROSTER-PRINT-LINE
+010810         WRITE ROSTER-PRINT-LINE
+010820     END-IF.
+
+010830     IF WS-DEPT-MGR-COUNT = WS-DEPT-MGR-MAX
+010840         DISPLAY 'MORE THAN ' WS-DEPT-MGR-MAX ' DEPARTMENTS '
+010850             'THIS RUN - WS-DEPT-MGR-TABLE IS FULL'
+010860         STOP RUN
+010870     END-IF.
+010880     ADD 1 TO WS-DEPT-MGR-COUNT.
+010890     MOVE DEPT-NAME OF EMPL-DEPT-RECORD
+010900         TO WS-DEPT-MGR-DEPT-NAME (WS-DEPT-MGR-COUNT).
+010910     MOVE DEPT-MANAGER TO WS-DEPT-MGR-NAME (WS-DEPT-MGR-COUNT).
+
+010920 2660-EXIT.
+010930     EXIT.
+
+010940*================================================================
+010950*  2700-VALIDATE-TRAILER  -  THE RUN TRAILER'S CONTROL TOTALS
+010960*      ARE CHECKED AGAINST WHAT WAS ACTUALLY COUNTED/ACCUMULATED
+010970*      WHILE READING THE FILE.  A MISMATCH IS A WARNING, NOT A
+010980*      FATAL ERROR - THE RUN HAS ALREADY PROCESSED EVERY DETAIL
+010990*      RECORD IT SAW BY THE TIME THE TRAILER IS REACHED.  THE
+011000*      EMPLOYEE COUNT AND SALARY TOTAL ARE CARRIED THROUGH A
+011010*      RESTART BY THE CHECKPOINT RECORD, SO THEY STILL VALIDATE
+011020*      CORRECTLY; THE DEPARTMENT COUNT IS NOT, SINCE A RESTART
+011030*      ONLY REBUILDS WS-DEPT-MGR-TABLE FROM THE POINT PROCESSING
+011040*      RESUMES, SO THAT CHECK IS SKIPPED ON A RESTART RUN.
+011050*================================================================
+011060 2700-VALIDATE-TRAILER.
+
+011070     IF EMPL-DEPT-TRL-TOT-EMPS NOT = WS-DETAIL-RECS-READ
+011080         DISPLAY 'WARNING - TRAILER TOTAL EMPLOYEES '
+011090             EMPL-DEPT-TRL-TOT-EMPS
+011100             ' DOES NOT MATCH DETAIL RECORDS READ '
+011110             WS-DETAIL-RECS-READ
+011120         MOVE 'TRAILER EMP COUNT NOT EQUAL ACTUAL'
+011130             TO EXCP-REASON-TEXT
+011140         PERFORM 2710-WRITE-TRAILER-EXCEPTION THRU 2710-EXIT
+011150     END-IF.
+
+011160     IF EMPL-DEPT-TRL-TOT-SALARY NOT = WS-DETAIL-SALARY-TOTAL
+011170         DISPLAY 'WARNING - TRAILER TOTAL SALARY '
+011180             EMPL-DEPT-TRL-TOT-SALARY
+011190             ' DOES NOT MATCH DETAIL SALARY ACCUMULATED '
+011200             WS-DETAIL-SALARY-TOTAL
+011210         MOVE 'TRAILER SALARY NOT EQUAL ACTUAL'
+011220             TO EXCP-REASON-TEXT
+011230         PERFORM 2710-WRITE-TRAILER-EXCEPTION THRU 2710-EXIT
+011240     END-IF.
+
+011250     IF WS-IS-RESTART
+011260         DISPLAY 'DEPARTMENT COUNT CHECK SKIPPED - THIS IS A '
+011270             'RESTART RUN'
+011280         IF NOT WS-SKIP-FORWARD-DONE
+011290             DISPLAY 'UNABLE TO FIND CHECKPOINT KEY '
+011300                 WS-CKPT-LAST-EMP-ID ' / '
+011310                 WS-CKPT-LAST-DEPT-NAME
+011320                 ' IN EMPL-DEPT-FILE - NO DETAIL RECORDS WERE '
+011330                 'PROCESSED THIS RESTART'
+011340             STOP RUN
+011350         END-IF
+011360     ELSE
+011370         IF WS-HDR-DEPT-COUNT NOT = WS-DEPT-MGR-COUNT
+011380             DISPLAY 'WARNING - HEADER DEPARTMENT COUNT '
+011390                 WS-HDR-DEPT-COUNT
+011400                 ' DOES NOT MATCH DEPARTMENTS SEEN '
+011410                 WS-DEPT-MGR-COUNT
+011420         END-IF
+011430     END-IF.
+
+011440 2700-EXIT.
+011450     EXIT.
+
+011460*================================================================
+011470*  2710-WRITE-TRAILER-EXCEPTION  -  DROP A RECORD TO THE
+011480*      EXCEPTIONS FILE FOR A TRAILER CONTROL TOTAL MISMATCH.
+011490*      THE MISMATCH IS NOT TIED TO ONE DETAIL RECORD, SO THE
+011500*      KEY FIELDS ARE LEFT BLANK; THE CALLER HAS ALREADY MOVED
+011510*      THE SPECIFIC REASON TEXT TO EXCP-REASON-TEXT.
+011520*================================================================
+011530 2710-WRITE-TRAILER-EXCEPTION.
+
+011540     MOVE SPACES TO EXCP-EMP-ID.
+011550     MOVE SPACES TO EXCP-EMP-NAME.
+011560     MOVE SPACES TO EXCP-DEPT-NAME.
+011570     MOVE 'TRL1' TO EXCP-REASON-CODE.
+011580     WRITE EMPL-EXCP-RECORD.
+
+011590 2710-EXIT.
+011600     EXIT.
+
+011610*================================================================
+011620*  3000-FINALIZE  -  CLOSE UP THE RUN.
+011630*================================================================
+011640 3000-FINALIZE.
+
+011650     IF WS-PREV-DEPT-NAME NOT = SPACES
+011660         PERFORM 2650-WRITE-DEPT-SUBTOTAL THRU 2650-EXIT
+011670     END-IF.
+
+011680     MOVE WS-GRAND-SALARY-TOTAL TO WS-RGL-TOTAL.
+011690     MOVE WS-ROSTER-GRANDTOTAL-LINE TO ROSTER-PRINT-LINE.
+011700     WRITE ROSTER-PRINT-LINE.
+
+011710     IF WS-IS-RESTART
+011720         DISPLAY 'WARNING - THIS IS A RESTART RUN; THE FLOOR '
+011730             'CAPACITY CHECK BELOW SEES ONLY RECORDS PROCESSED '
+011740             'SINCE THE CHECKPOINT, NOT THE SKIPPED-FORWARD '
+011750             'PORTION OF THE FILE'
+011760     END-IF.
+
+011770     PERFORM 3120-CHECK-FLOOR-CAPACITY THRU 3120-EXIT.
+
+011780     IF WS-IS-RESTART
+011790         DISPLAY 'ORPHANED MANAGER LOG CHECK SKIPPED - THIS IS '
+011800             'A RESTART RUN AND WOULD ONLY SEE DEPARTMENTS '
+011810             'AND EMPLOYEES FROM THE SKIPPED-FORWARD PORTION '
+011820             'OF THE FILE, WHICH COULD WRONGLY READ AS '
+011830             '"NO ORPHANED MANAGERS"'
+011840     ELSE
+011850         PERFORM 3100-CROSS-REF-MANAGERS THRU 3100-EXIT
+011860     END-IF.
+
+011870     CLOSE EMPL-DEPT-FILE.
+011880     CLOSE ROSTER-RPT-FILE.
+011890     CLOSE EXCEPTION-FILE.
+011900     CLOSE CURR-SALARY-FILE.
+011910     CLOSE SALARY-HIST-FILE.
+011920     CLOSE CHECKPOINT-FILE.
+011930     CLOSE ORPHAN-MGR-RPT-FILE.
+011940     CLOSE GL-EXTRACT-FILE.
+011950     DISPLAY 'EMPL-DEPT RECORDS PROCESSED: ' WS-DETAIL-RECS-READ.
+011960     DISPLAY 'EMPL-DEPT RECORDS REJECTED:  '
+011970         WS-DETAIL-RECS-REJECTED.
+
+011980 3000-EXIT.
+011990     EXIT.
+
+012000*================================================================
+012010*  3100-CROSS-REF-MANAGERS  -  FOR EACH DEPARTMENT SEEN THIS RUN,
+012020*      MAKE SURE DEPT-MANAGER MATCHES AN EMP-NAME ALSO SEEN THIS
+012030*      RUN.  A DEPARTMENT WHOSE MANAGER DOES NOT APPEAR AS AN
+012040*      ACTIVE EMPLOYEE IS WRITTEN TO ORPHAN-MGR-RPT-FILE.
+012050*================================================================
+012060 3100-CROSS-REF-MANAGERS.
+
+012070     MOVE WS-ORPHAN-TITLE-LINE TO ORPHAN-MGR-PRINT-LINE.
+012080     WRITE ORPHAN-MGR-PRINT-LINE.
+
+012090     PERFORM 3110-CHECK-ONE-DEPT-MGR THRU 3110-EXIT
+012100         VARYING WS-DEPT-MGR-IDX FROM 1 BY 1
+012110         UNTIL WS-DEPT-MGR-IDX > WS-DEPT-MGR-COUNT.
+
+012120     IF WS-ORPHAN-MGR-COUNT = ZERO
+012130         MOVE WS-ORPHAN-NONE-LINE TO ORPHAN-MGR-PRINT-LINE
+012140         WRITE ORPHAN-MGR-PRINT-LINE
+012150     END-IF.
+
+012160 3100-EXIT.
+012170     EXIT.
+
+012180 3110-CHECK-ONE-DEPT-MGR.
+
+012190     SET WS-EMP-NAME-IDX TO 1.
+012200     MOVE 'N' TO WS-MGR-FOUND-SW.
+012210     SEARCH WS-EMP-NAME-ENTRY
+012220         AT END
+012230             MOVE 'N' TO WS-MGR-FOUND-SW
+012240         WHEN WS-EMP-NAME-ENTRY (WS-EMP-NAME-IDX)
+012250                 = WS-DEPT-MGR-NAME (WS-DEPT-MGR-IDX)
+012260             MOVE 'Y' TO WS-MGR-FOUND-SW
+012270     END-SEARCH.
+
+012280     IF NOT WS-MGR-FOUND
+012290         ADD 1 TO WS-ORPHAN-MGR-COUNT
+012300         MOVE WS-DEPT-MGR-DEPT-NAME (WS-DEPT-MGR-IDX)
+012310             TO WS-ODL-DEPT-NAME
+012320         MOVE WS-DEPT-MGR-NAME (WS-DEPT-MGR-IDX)
+012330             TO WS-ODL-DEPT-MANAGER
+012340         MOVE WS-ORPHAN-DETAIL-LINE TO ORPHAN-MGR-PRINT-LINE
+012350         WRITE ORPHAN-MGR-PRINT-LINE
+012360     END-IF.
+
+012370 3110-EXIT.
+012380     EXIT.
+
+012390*================================================================
+012400*  3120-CHECK-FLOOR-CAPACITY  -  FOR EVERY FLOOR/LOCATION MASTER
+012410*      ENTRY WITH AT LEAST ONE EMPLOYEE ASSIGNED THIS RUN, FLAG
+012420*      IT ON THE ROSTER REPORT IF OCCUPANCY EXCEEDS CAPACITY.
+012430*================================================================
+012440 3120-CHECK-FLOOR-CAPACITY.
+
+012450     PERFORM 3130-CHECK-ONE-FLOOR THRU 3130-EXIT
+012460         VARYING WS-LOCM-IDX FROM 1 BY 1
+012470         UNTIL WS-LOCM-IDX > WS-LOCM-COUNT.
+
+012480 3120-EXIT.
+012490     EXIT.
+
+012500 3130-CHECK-ONE-FLOOR.
+
+012510     IF WS-LOCM-OCCUPANCY (WS-LOCM-IDX)
+012520             > WS-LOCM-CAPACITY (WS-LOCM-IDX)
+012530         MOVE WS-LOCM-FLOOR-CODE (WS-LOCM-IDX)
+012540             TO WS-CWL-FLOOR-CODE
+012550         MOVE WS-LOCM-OCCUPANCY (WS-LOCM-IDX) TO WS-CWL-OCCUPANCY
+012560         MOVE WS-LOCM-CAPACITY (WS-LOCM-IDX) TO WS-CWL-CAPACITY
+012570         MOVE WS-CAPACITY-WARNING-LINE TO ROSTER-PRINT-LINE
+012580         WRITE ROSTER-PRINT-LINE
+012590     END-IF.
+
+012600 3130-EXIT.
+012610     EXIT.
+
+012620*================================================================
+012630*  8000-RENAMES-DEMO  -  THE ORIGINAL RENAMES DEMONSTRATION.
+012640*================================================================
+012650 8000-RENAMES-DEMO.
+
+012660     PERFORM DISPLAY-NUMSANDCHARS.
+012670     PERFORM DISPLAY-PARAGRAPHS.
+
+012680     PERFORM CHANGE-NUMSANDCHARS.
+
+012690     PERFORM DISPLAY-NUMSANDCHARS.
+012700     PERFORM DISPLAY-PARAGRAPHS.
+
+012710 8000-EXIT.
+012720     EXIT.
+
+012730 DISPLAY-NUMSANDCHARS.
+012740     DISPLAY "WS-NUM1:  " WS-NUM1.
+012750     DISPLAY "WS-NUM2:  " WS-NUM2.
+012760     DISPLAY " ".
+
+012770     DISPLAY "WS-CHAR1: " WS-CHAR1.
+012780     DISPLAY "WS-CHAR2: " WS-CHAR2.
+012790     DISPLAY " ".
+
+012800 DISPLAY-PARAGRAPHS.
+012810     DISPLAY "WS-NUMS:  " WS-NUMS.
+012820     DISPLAY "WS-CHARS: " WS-CHARS.
+012830     DISPLAY "WS-ONENUMANDBOTHCHARS: " WS-ONENUMANDBOTHCHARS.
+012840     DISPLAY " ".
+
+012850 CHANGE-NUMSANDCHARS.
+012860     MOVE SPACES TO AUDIT-KEY-VALUE.
+
+012870     MOVE WS-NUM1 TO AUDIT-BEFORE-VALUE.
+012880     MOVE 33 TO WS-NUM1.
+012890     MOVE WS-NUM1 TO AUDIT-AFTER-VALUE.
+012900     MOVE 'WS-NUM1' TO AUDIT-FIELD-NAME.
+012910     PERFORM 2410-WRITE-AUDIT-RECORD THRU 2410-EXIT.
+
+012920     MOVE WS-NUM2 TO AUDIT-BEFORE-VALUE.
+012930     MOVE 44 TO WS-NUM2.
+012940     MOVE WS-NUM2 TO AUDIT-AFTER-VALUE.
+012950     MOVE 'WS-NUM2' TO AUDIT-FIELD-NAME.
+012960     PERFORM 2410-WRITE-AUDIT-RECORD THRU 2410-EXIT.
+
+012970     MOVE WS-CHAR1 TO AUDIT-BEFORE-VALUE.
+012980     MOVE 'ZZ' TO WS-CHAR1.
+012990     MOVE WS-CHAR1 TO AUDIT-AFTER-VALUE.
+013000     MOVE 'WS-CHAR1' TO AUDIT-FIELD-NAME.
+013010     PERFORM 2410-WRITE-AUDIT-RECORD THRU 2410-EXIT.
+
+013020     MOVE WS-CHAR2 TO AUDIT-BEFORE-VALUE.
+013030     MOVE 'AA' TO WS-CHAR2.
+013040     MOVE WS-CHAR2 TO AUDIT-AFTER-VALUE.
+013050     MOVE 'WS-CHAR2' TO AUDIT-FIELD-NAME.
+013060     PERFORM 2410-WRITE-AUDIT-RECORD THRU 2410-EXIT.
