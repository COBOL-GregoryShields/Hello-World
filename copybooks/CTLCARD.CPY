@@ -0,0 +1,11 @@
+000010*================================================================
+000020*  CTLCARD.CPY
+000030*  Record layout for the one-record run control card that
+000040*  drives this run of the EMPL-DEPT batch job - whether this is
+000050*  a restart and how often to drop a checkpoint.
+000060*================================================================
+000070 01  CONTROL-CARD-RECORD.
+000080     05  CTL-RESTART-SWITCH        PIC X(01).
+000090         88  CTL-RESTART-YES           VALUE 'Y'.
+000100         88  CTL-RESTART-NO            VALUE 'N'.
+000110     05  CTL-CHECKPOINT-INTERVAL   PIC 9(05).
