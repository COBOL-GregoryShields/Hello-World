@@ -0,0 +1,12 @@
+000010*================================================================
+000020*  LOCNMSTR.CPY
+000030*  Record layout for the floor/location master file.  Each
+000040*  record describes one valid DEPT-LOCATION value - the
+000050*  building it is in and how many desks it holds - so
+000060*  DEPT-LOCATION can be validated and expanded instead of
+000070*  trusted as free text.
+000080*================================================================
+000090 01  LOCATION-MASTER-RECORD.
+000100     05  LOCM-FLOOR-CODE           PIC X(10).
+000110     05  LOCM-BUILDING             PIC X(10).
+000120     05  LOCM-CAPACITY             PIC 9(05).
