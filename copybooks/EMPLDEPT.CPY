@@ -0,0 +1,45 @@
+000010*================================================================
+000020*  EMPLDEPT.CPY
+000030*
+000040*  Record layouts for the EMPL-DEPT master file.  The file is
+000050*  the daily personnel/department extract and carries three
+000060*  record types, told apart by the first byte of the record:
+000070*      'H'  -  run header   - one record, first in the file
+000080*      'D'  -  detail       - one record per employee
+000090*      'T'  -  run trailer  - one record, last in the file
+000100*  A department with several employees is carried as several
+000110*  consecutive 'D' records sharing the same DEPT-DETAILS
+000120*  values - the repeating group of employees under a
+000130*  department is the run of detail records that share one
+000140*  DEPT-NAME, not a nested OCCURS table.  All three record
+000150*  descriptions below share the same file-record storage
+000160*  (standard multiple record description under one FD).
+000170*================================================================
+000180 01  EMPL-DEPT-HEADER-REC.
+000190     05  EMPL-DEPT-HDR-REC-TYPE    PIC X(01).
+000200         88  EMPL-DEPT-IS-HEADER       VALUE 'H'.
+000210     05  EMPL-DEPT-HDR-RUN-DATE    PIC 9(08).
+000220     05  EMPL-DEPT-HDR-DEPT-COUNT  PIC 9(05).
+000230     05  FILLER                    PIC X(49).
+
+000240 01  EMPL-DEPT-RECORD.
+000250     05  EMPL-DEPT-REC-TYPE        PIC X(01).
+000260         88  EMPL-DEPT-IS-DETAIL       VALUE 'D'.
+000270     05  EMP-DETAILS.
+000280         10  EMP-ID                PIC X(06).
+000290         10  EMP-NAME              PIC X(15).
+000300         10  EMP-SALARY            PIC 9(06).
+000310     05  DEPT-DETAILS.
+000320         10  DEPT-NAME             PIC X(10).
+000330         10  DEPT-MANAGER          PIC X(15).
+000340         10  DEPT-LOCATION         PIC X(10).
+
+000350*    Group EMP-NAME, EMP-SALARY, and DEPT-NAME together.
+000360 66  EMP-DEPT-INFO RENAMES EMP-NAME THRU DEPT-NAME.
+
+000370 01  EMPL-DEPT-TRAILER-REC.
+000380     05  EMPL-DEPT-TRL-REC-TYPE    PIC X(01).
+000390         88  EMPL-DEPT-IS-TRAILER      VALUE 'T'.
+000400     05  EMPL-DEPT-TRL-TOT-EMPS    PIC 9(07).
+000410     05  EMPL-DEPT-TRL-TOT-SALARY  PIC 9(11).
+000420     05  FILLER                    PIC X(44).
