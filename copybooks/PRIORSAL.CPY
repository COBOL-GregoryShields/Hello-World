@@ -0,0 +1,10 @@
+000010*================================================================
+000020*  PRIORSAL.CPY
+000030*  Record layout for the prior-run salary snapshot file.  This
+000040*  is last run's EMP-ID/EMP-SALARY, carried forward so the
+000050*  current run can detect a salary change and post it to the
+000060*  salary history file (see SALHIST.CPY).
+000070*================================================================
+000080 01  PRIOR-SALARY-RECORD.
+000090     05  PRSAL-EMP-ID              PIC X(06).
+000100     05  PRSAL-EMP-SALARY          PIC 9(06).
