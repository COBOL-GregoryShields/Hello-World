@@ -0,0 +1,16 @@
+000010*================================================================
+000020*  EXCPFILE.CPY
+000030*  Record layout for the EMPL-DEPT validation exceptions file.
+000040*  One record is written for every EMPL-DEPT detail record that
+000050*  fails a field edit, or for a run whose trailer counts do not
+000060*  match what was actually processed.
+000070*================================================================
+000080 01  EMPL-EXCP-RECORD.
+000090     05  EXCP-EMP-ID               PIC X(06).
+000100     05  EXCP-EMP-NAME             PIC X(15).
+000110     05  EXCP-DEPT-NAME            PIC X(10).
+000120     05  EXCP-REASON-CODE          PIC X(04).
+000130         88  EXCP-BAD-SALARY           VALUE 'SAL1'.
+000140         88  EXCP-BAD-LOCATION          VALUE 'LOC1'.
+000150         88  EXCP-BAD-TRAILER-COUNT     VALUE 'TRL1'.
+000160     05  EXCP-REASON-TEXT          PIC X(35).
