@@ -0,0 +1,11 @@
+000010*================================================================
+000020*  CURRSAL.CPY
+000030*  Record layout for this run's outgoing salary snapshot.  Same
+000040*  shape as PRIORSAL.CPY (see that copybook) - this run's
+000050*  CURRSAL output becomes next run's PRIORSAL input, so the
+000060*  salary history file (SALHIST.CPY) can keep detecting changes
+000070*  run over run.
+000080*================================================================
+000090 01  CURR-SALARY-RECORD.
+000100     05  CURSAL-EMP-ID             PIC X(06).
+000110     05  CURSAL-EMP-SALARY         PIC 9(06).
