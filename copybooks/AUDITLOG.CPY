@@ -0,0 +1,13 @@
+000010*================================================================
+000020*  AUDITLOG.CPY
+000030*  Record layout for the permanent before/after audit log.  One
+000040*  record is appended for every change made to a tracked field
+000050*  so the change can be reviewed later instead of only being
+000060*  visible on a console DISPLAY that scrolls away.
+000070*================================================================
+000080 01  AUDIT-LOG-RECORD.
+000090     05  AUDIT-TIMESTAMP           PIC X(26).
+000100     05  AUDIT-FIELD-NAME          PIC X(10).
+000110     05  AUDIT-KEY-VALUE           PIC X(06).
+000120     05  AUDIT-BEFORE-VALUE        PIC X(15).
+000130     05  AUDIT-AFTER-VALUE         PIC X(15).
