@@ -0,0 +1,12 @@
+000010*================================================================
+000020*  GLEXTRCT.CPY
+000030*  Record layout for the payroll general ledger interface
+000040*  extract - one record per department, summarizing EMP-SALARY
+000050*  for that department into the account-coded layout the GL
+000060*  feed expects.
+000070*================================================================
+000080 01  GL-EXTRACT-RECORD.
+000090     05  GL-DEPT-CODE              PIC X(10).
+000100     05  GL-EXPENSE-ACCT           PIC X(08).
+000110     05  GL-PERIOD                 PIC 9(06).
+000120     05  GL-AMOUNT                 PIC S9(09)V99.
