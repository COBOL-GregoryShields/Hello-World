@@ -0,0 +1,18 @@
+000010*================================================================
+000020*  SALHIST.CPY
+000030*  Record layout for the effective-dated salary change history
+000040*  file.  One record is appended every time an employee's
+000050*  EMP-SALARY on the daily extract differs from the salary on
+000060*  file from the prior run, so DEPT-DETAILS reporting can show
+000070*  raises over time instead of only the current value.
+000080*================================================================
+000090 01  SALARY-HIST-RECORD.
+000100     05  SALHIST-EMP-ID            PIC X(06).
+000110     05  SALHIST-EMP-NAME          PIC X(15).
+000120     05  SALHIST-OLD-SALARY        PIC 9(06).
+000130     05  SALHIST-NEW-SALARY        PIC 9(06).
+000140     05  SALHIST-EFFECTIVE-DATE    PIC 9(08).
+000150     05  SALHIST-REASON-CODE       PIC X(04).
+000160         88  SALHIST-IS-RAISE          VALUE 'RAIS'.
+000170         88  SALHIST-IS-DECREASE       VALUE 'DECR'.
+000180         88  SALHIST-IS-NEW-HIRE       VALUE 'NEWH'.
