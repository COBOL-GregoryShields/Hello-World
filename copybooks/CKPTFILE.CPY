@@ -0,0 +1,26 @@
+000010*================================================================
+000020*  CKPTFILE.CPY
+000030*  Record layout for the checkpoint file written every
+000040*  CTL-CHECKPOINT-INTERVAL detail records while the EMPL-DEPT
+000050*  master is processed, so a restart can skip forward instead
+000060*  of reprocessing the whole file after an abend.
+000070*================================================================
+000080 01  CHECKPOINT-RECORD.
+000090     05  CKPT-REC-COUNT            PIC 9(07).
+000100     05  CKPT-LAST-EMP-ID          PIC X(06).
+000110     05  CKPT-LAST-DEPT-NAME       PIC X(10).
+000120     05  CKPT-SALARY-TOTAL         PIC 9(11).
+000130*    ROSTER REPORT CONTROL-BREAK STATE, SO A RESTART CONTINUES
+000140*    THE SAME REPORT INSTEAD OF STARTING A NEW ONE AT ZERO.
+000150     05  CKPT-PREV-DEPT-NAME       PIC X(10).
+000160     05  CKPT-DEPT-SALARY-SUBTOTAL PIC 9(09).
+000170     05  CKPT-GRAND-SALARY-TOTAL   PIC 9(11).
+000180*    HOW MANY RECORDS HAD BEEN WRITTEN TO EACH PERMANENT LOG AS
+000190*    OF THIS CHECKPOINT, SO A RESTART CAN TELL A REPLAYED DETAIL
+000200*    RECORD FROM A GENUINELY NEW ONE AND SKIP THE DUPLICATE
+000210*    WRITE.
+000220     05  CKPT-EXCP-COUNT           PIC 9(07).
+000230     05  CKPT-GL-COUNT             PIC 9(07).
+000240     05  CKPT-SALHIST-COUNT        PIC 9(07).
+000250     05  CKPT-ROSTER-COUNT         PIC 9(07).
+000260     05  CKPT-CURRSAL-COUNT        PIC 9(07).
